@@ -0,0 +1,15 @@
+      *Structure d'une ligne de train.dat : les champs sont alignés,
+      *champ pour champ, sur les premières variables de
+      *WS-TRAIN-PLANNING pour que le MOVE TRAIN-PLANNING TO
+      *WS-TRAIN-PLANNING(WS-IDX-TRAIN) les recopie directement.
+       01  TRAIN-PLANNING.
+           05 RECORD-TYPE          PIC X(03).
+           05 STATION-DEPART       PIC X(18).
+           05 TRAIN-TIME.
+               10 TRAIN-TIME-HH    PIC 9(02).
+               10 TRAIN-TIME-MM    PIC 9(02).
+           05 TRAIN-NBRE-HEURES    PIC 9(02).
+           05 TRAIN-HALT           PIC X(10).
+      *Nombre d'arrêts réel, saisi en amont, plutôt que déduit en
+      *comptant les lettres "H" de TRAIN-HALT.
+           05 TRAIN-NB-ARRET-REEL  PIC 9(02).
