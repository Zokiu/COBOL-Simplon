@@ -18,6 +18,18 @@
        SELECT FICHIER-AFFICHAGE ASSIGN TO "train2.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+      *Fichier des heures d'arrivée réelles, dans le même ordre
+      *que train.dat, pour comparer prévu et observé.
+       SELECT FICHIER-ARRIVEES ASSIGN TO "arrivees-reelles.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Fichier de reprise: retient le dernier train écrit avec
+      *succès dans train2.dat pour qu'un nouveau lancement ne
+      *reparte pas de zéro après une écriture interrompue.
+       SELECT FICHIER-CHECKPOINT ASSIGN TO "train-checkpoint.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -25,7 +37,20 @@
       *On utilise un fichier contenant des variables.
            COPY "train-record.cpy".
 
-                     
+       FD FICHIER-ARRIVEES.
+       01  F-ARRIVEE-REELLE         PIC X(06).
+
+       FD FICHIER-CHECKPOINT.
+      *On retient, avec le dernier train écrit, les critères de
+      *filtrage utilisés lors de cette écriture, pour détecter une
+      *reprise dont le filtre a changé entre deux exécutions.
+       01  F-CHECKPOINT.
+           05 F-CHECKPOINT-DERNIER   PIC 9(04).
+           05 FILLER                 PIC X(01).
+           05 F-CHECKPOINT-GARE      PIC X(18).
+           05 FILLER                 PIC X(01).
+           05 F-CHECKPOINT-TYPE      PIC X(03).
+
        FD FICHIER-AFFICHAGE.
       *Structure d'écriture avec le format
        01  F-TRAIN.
@@ -41,17 +66,24 @@
            05 F-ARRET            PIC       9(02).
            05 F-TEXTE-ARRIVEE    PIC       X(17).
            05 F-ARRIVEE          PIC       X(06).
+           05 F-TEXTE-STATUT     PIC       X(11).
+           05 F-STATUT           PIC       X(10).
 
       *Variable pour afficher le bas de page.
        01  F-FOOTER.
            05 F-NB-TRAIN         PIC       X(29).
 
+      *En-tête d'audit (date/heure d'exécution), écrit en première
+      *ligne d'un fichier neuf (pas en cas de reprise sur incident).
+       01  F-ENTETE.
+           05 F-ENTETE-LIGNE     PIC       X(40).
+
        WORKING-STORAGE SECTION.
       
       *Groupe de variable avec tableau 
       *    pour stocker les lignes du fichier d'entrée.
-       01 WS-TABLE-TRAIN. 
-           05 WS-TRAIN-PLANNING       OCCURS 46 TIMES.
+       01 WS-TABLE-TRAIN.
+           05 WS-TRAIN-PLANNING       OCCURS 500 TIMES.
       *Variable pour stocker le type de train.
               10 WS-RECORD-TYPE            PIC X(3).
       *Variable pour stocker la station de départ. 
@@ -72,27 +104,54 @@
               10 WS-ARRIVEE                PIC X(06).
       *Variable pour stocker l'heure complète de départ(HH:MMh).
               10 WS-DEPART-FORMAT          PIC X(06).
+      *Variable pour stocker l'heure d'arrivée réelle (HH:MMh).
+              10 WS-ARRIVEE-REELLE         PIC X(06).
+      *Variable pour stocker le statut retard/avance/à l'heure.
+              10 WS-STATUT-ARRIVEE         PIC X(10).
 
       *Index pour naviguer dans le tableau.
-       77  WS-IDX-TRAIN                    PIC 9(02) VALUE  1.
-      *Valeur maximale du tableau. 
-       77  WS-MAX-TABLE                    PIC 9(02) VALUE 46.
+       77  WS-IDX-TRAIN                    PIC 9(04) VALUE  1.
+      *Valeur maximale du tableau.
+       77  WS-MAX-TABLE                    PIC 9(04) VALUE 500.
       *Booléen pour fermer le fichier en fin de lecture.
        77  WS-FIN-FICHIER                  PIC X(01) VALUE "N".
+      *Nombre de trains réellement lus dans train.dat, pour ne pas
+      *traiter les emplacements du tableau restés inutilisés.
+       77  WS-NB-TRAIN-LUES                 PIC 9(04) VALUE 0.
+      *Index et booléen pour la lecture des arrivées réelles.
+       77  WS-IDX-ARRIVEE                  PIC 9(04) VALUE  1.
+       77  WS-FIN-ARRIVEES                 PIC X(01) VALUE "N".
 
       *Variable indépendante pour gérer les calculs.
        01  WS-CALCUL                       PIC 9(02).
 
+      *Critères de filtrage pour n'afficher/écrire qu'une gare ou
+      *qu'un type de train à la fois plutôt que les 46 lignes.
+       77  WS-FILTRE-GARE                  PIC X(18) VALUE SPACES.
+       77  WS-FILTRE-TYPE                  PIC X(03) VALUE SPACES.
+      *Compteur des lignes effectivement écrites (après filtrage).
+       77  WS-NB-ECRIT                     PIC 9(04) VALUE 0.
+      *Statut et dernier train écrit pour la reprise sur incident.
+       77  WS-CHECKPOINT-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-DERNIER-ECRIT                PIC 9(04) VALUE 0.
+
+      *Horodatage de l'exécution, reporté en en-tête du fichier de
+      *sortie de ce batch.
+       01  WS-HORODATAGE                   PIC X(19).
+
        PROCEDURE DIVISION.
       *Appel de paragraphe pour la lecture du fichier d'entrée.     
            PERFORM 0100-LECTURE-FICHIER-TRAIN-DEB
            THRU 0100-LECTURE-FICHIER-TRAIN-FIN.
+      *Appel de paragraphe pour la lecture des arrivées réelles.
+           PERFORM 0150-LECTURE-ARRIVEES-DEB
+           THRU    0150-LECTURE-ARRIVEES-FIN.
+      *Appel de paragraphe pour saisir les critères de filtrage.
+           PERFORM 0160-FILTRE-DEB
+           THRU    0160-FILTRE-FIN.
       *Appel de paragraphe pour affichage console.
            PERFORM 0200-AFFICHAGE-FICHIER-TRAIN-DEB
            THRU 0200-AFFICHAGE-FICHIER-TRAIN-FIN.
-      *Appel de paragraphe pour compter le nombre d'arrêt.
-           PERFORM 0300-NB-ARRET-DEB
-           THRU    0300-NB-ARRET-FIN.
       *Appel de paragraphe pour calculer et formater l'heure d'arrivée.
            PERFORM 0400-ARRIVEE-DEB
            THRU    0400-ARRIVEE-FIN.
@@ -127,51 +186,79 @@
 
        CLOSE FICHIER-TRAIN.
 
+      *On retient le nombre de trains réellement lus, pour que les
+      *paragraphes suivants n'aillent pas traiter les emplacements du
+      *tableau restés vides au-delà de cette valeur.
+       COMPUTE WS-NB-TRAIN-LUES = WS-IDX-TRAIN - 1.
+
            EXIT.
        0100-LECTURE-FICHIER-TRAIN-FIN.
-       
+
+      *Paragraphe de lecture des arrivées réelles, dans le même
+      *ordre que train.dat.
+       0150-LECTURE-ARRIVEES-DEB.
+       OPEN INPUT FICHIER-ARRIVEES.
+
+       PERFORM UNTIL WS-FIN-ARRIVEES = "O"
+           READ FICHIER-ARRIVEES
+               AT END
+                   MOVE 'O' TO WS-FIN-ARRIVEES
+               NOT AT END
+                   IF WS-IDX-ARRIVEE <= WS-MAX-TABLE
+                   MOVE F-ARRIVEE-REELLE
+                             TO WS-ARRIVEE-REELLE(WS-IDX-ARRIVEE)
+                   ADD 1 TO WS-IDX-ARRIVEE
+                   END-IF
+           END-READ
+       END-PERFORM.
+
+       CLOSE FICHIER-ARRIVEES.
+
+           EXIT.
+       0150-LECTURE-ARRIVEES-FIN.
+
+      *Paragraphe de saisie des critères de filtrage (gare et/ou
+      *type de train). Une saisie vide conserve toutes les lignes.
+       0160-FILTRE-DEB.
+       DISPLAY "Filtrer sur une gare de depart (vide = toutes) :".
+       ACCEPT WS-FILTRE-GARE.
+       DISPLAY "Filtrer sur un type de train (vide = tous) :".
+       ACCEPT WS-FILTRE-TYPE.
+
+           EXIT.
+       0160-FILTRE-FIN.
+
       *Paragraphe d'affichage console pour type/gare/départ.
-       0200-AFFICHAGE-FICHIER-TRAIN-DEB. 
+       0200-AFFICHAGE-FICHIER-TRAIN-DEB.
       *Boucle permettant de parcourir chaque ligne.
-       PERFORM VARYING WS-IDX-TRAIN FROM 1 BY 1 
-           UNTIL WS-IDX-TRAIN > WS-MAX-TABLE
+       PERFORM VARYING WS-IDX-TRAIN FROM 1 BY 1
+           UNTIL WS-IDX-TRAIN > WS-NB-TRAIN-LUES
       *Appel de paragraphe pour formater l'heure de départ.
            PERFORM 0600-FORMATAGE-DEPART-DEB
            THRU    0600-FORMATAGE-DEPART-FIN
+      *On n'affiche que les lignes correspondant au filtre saisi.
+           IF (WS-FILTRE-GARE = SPACES OR
+               WS-FILTRE-GARE = WS-STATION-DEPART(WS-IDX-TRAIN)) AND
+              (WS-FILTRE-TYPE = SPACES OR
+               WS-FILTRE-TYPE = WS-RECORD-TYPE(WS-IDX-TRAIN))
       *Affichage des données primaires (type/gare/heure de départ)
-           DISPLAY WS-RECORD-TYPE (WS-IDX-TRAIN) 
-                                         SPACE WITH NO ADVANCING
-           DISPLAY WS-STATION-DEPART (WS-IDX-TRAIN)
-                                         SPACE WITH NO ADVANCING
-           DISPLAY WS-DEPART-FORMAT (WS-IDX-TRAIN)
-           
+               DISPLAY WS-RECORD-TYPE (WS-IDX-TRAIN)
+                                             SPACE WITH NO ADVANCING
+               DISPLAY WS-STATION-DEPART (WS-IDX-TRAIN)
+                                             SPACE WITH NO ADVANCING
+               DISPLAY WS-DEPART-FORMAT (WS-IDX-TRAIN)
+           END-IF
+
        END-PERFORM.
 
            EXIT.
        0200-AFFICHAGE-FICHIER-TRAIN-FIN.
 
-      *Paragraphe permettant de compter le nombre d'arrêts des trains.
-       0300-NB-ARRET-DEB.
-      *Boucle pour parcourir chaque train.
-           PERFORM VARYING WS-IDX-TRAIN FROM 1 BY 1 
-                              UNTIL WS-IDX-TRAIN > WS-MAX-TABLE
-      *Fonction qui compte le nombre de "H" dans une chaine.
-      *On stocke le résultat dans une variable.
-           INSPECT WS-TRAIN-HALT(WS-IDX-TRAIN)
-                         TALLYING WS-NB-ARRET(WS-IDX-TRAIN) FOR ALL "H"
-      *Affichage pour debug.
-      D     DISPLAY WS-IDX-TRAIN "NB arret : "
-      D     DISPLAY WS-NB-ARRET(WS-IDX-TRAIN)
-           
-           END-PERFORM.
-           EXIT.
-       0300-NB-ARRET-FIN.
-
       *Paragraphe permettant de calculer l'heure d'arrivée des trains.
        0400-ARRIVEE-DEB.
       *Boucle pour parcourir chaque train.
            PERFORM VARYING WS-IDX-TRAIN FROM 1 BY 1
-                              UNTIL WS-IDX-TRAIN > WS-MAX-TABLE
+                              UNTIL WS-IDX-TRAIN > WS-NB-TRAIN-LUES
       *On ajouter la durée en heure à la valeur de l'heure de départ.
            ADD WS-TRAIN-NBRE-HEURES(WS-IDX-TRAIN) 
                                TO WS-TRAIN-TIME-HH(WS-IDX-TRAIN)
@@ -188,19 +275,89 @@
       *Affichage pour debug.
       D    DISPLAY WS-IDX-TRAIN "Heure arrivee: "
       D    DISPLAY WS-ARRIVEE(WS-IDX-TRAIN)
+      *On compare l'heure prévue à l'heure réelle pour le statut.
+           IF WS-ARRIVEE-REELLE(WS-IDX-TRAIN) = SPACES
+               MOVE "INCONNU"    TO WS-STATUT-ARRIVEE(WS-IDX-TRAIN)
+           ELSE
+               IF WS-ARRIVEE-REELLE(WS-IDX-TRAIN) <
+                                             WS-ARRIVEE(WS-IDX-TRAIN)
+                   MOVE "EN AVANCE" TO WS-STATUT-ARRIVEE(WS-IDX-TRAIN)
+               ELSE
+                   IF WS-ARRIVEE-REELLE(WS-IDX-TRAIN) >
+                                             WS-ARRIVEE(WS-IDX-TRAIN)
+                       MOVE "EN RETARD" TO
+                                     WS-STATUT-ARRIVEE(WS-IDX-TRAIN)
+                   ELSE
+                       MOVE "A L'HEURE" TO
+                                     WS-STATUT-ARRIVEE(WS-IDX-TRAIN)
+                   END-IF
+               END-IF
+           END-IF
 
            END-PERFORM.
 
            EXIT.
        0400-ARRIVEE-FIN.
 
+      *Paragraphe permettant de relire le point de reprise, s'il
+      *existe, pour savoir à partir de quel train reprendre l'écriture.
+       0450-REPRISE-DEB.
+           OPEN INPUT FICHIER-CHECKPOINT.
+
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ FICHIER-CHECKPOINT
+                   NOT AT END
+      *On n'honore la reprise que si les critères de filtrage saisis
+      *pour cette exécution sont les mêmes que ceux de l'exécution
+      *interrompue : sinon, l'index "dernier écrit" ne correspond pas
+      *forcément aux mêmes trains sous le nouveau filtre, et on
+      *repart d'un fichier neuf plutôt que de risquer de sauter des
+      *lignes qui n'avaient jamais été écrites.
+                       IF F-CHECKPOINT-GARE = WS-FILTRE-GARE AND
+                          F-CHECKPOINT-TYPE = WS-FILTRE-TYPE
+                           MOVE F-CHECKPOINT-DERNIER TO WS-DERNIER-ECRIT
+                       ELSE
+                           MOVE 0 TO WS-DERNIER-ECRIT
+                       END-IF
+               END-READ
+               CLOSE FICHIER-CHECKPOINT
+           END-IF.
+
+           EXIT.
+       0450-REPRISE-FIN.
+
       *Paragraphe permettant l'écriture dans un fichier de sortie.
        0500-ECRITURE-DEB.
+      *On relit le dernier train écrit lors d'une exécution
+      *précédente, pour ne pas redemarrer l'écriture à zéro
+      *après un arrêt en cours de route.
+           PERFORM 0450-REPRISE-DEB
+           THRU    0450-REPRISE-FIN.
 
-           OPEN OUTPUT FICHIER-AFFICHAGE.
+           IF WS-DERNIER-ECRIT > 0
+               OPEN EXTEND FICHIER-AFFICHAGE
+           ELSE
+               OPEN OUTPUT FICHIER-AFFICHAGE
+      *L'en-tête n'est écrite que sur un fichier neuf, pas à chaque
+      *reprise après incident, sinon elle apparaîtrait au milieu
+      *du fichier.
+               CALL "Horodatage" USING WS-HORODATAGE
+               MOVE SPACES TO F-ENTETE-LIGNE
+               STRING "Planning des trains - execution du "
+                      WS-HORODATAGE
+                      DELIMITED BY SIZE INTO F-ENTETE-LIGNE
+               WRITE F-ENTETE
+           END-IF.
       *Boucle pour parcourir toutes les lignes.
            PERFORM VARYING WS-IDX-TRAIN FROM 1 BY 1
-                               UNTIL WS-IDX-TRAIN > WS-MAX-TABLE
+                               UNTIL WS-IDX-TRAIN > WS-NB-TRAIN-LUES
+      *On ignore les trains déjà écrits lors d'une exécution passée.
+           IF WS-IDX-TRAIN > WS-DERNIER-ECRIT
+      *On n'écrit que les lignes correspondant au filtre saisi.
+           IF (WS-FILTRE-GARE = SPACES OR
+               WS-FILTRE-GARE = WS-STATION-DEPART(WS-IDX-TRAIN)) AND
+              (WS-FILTRE-TYPE = SPACES OR
+               WS-FILTRE-TYPE = WS-RECORD-TYPE(WS-IDX-TRAIN))
       *On remplie puis on écris chaque ligne.
              MOVE "Train Type: "                     TO F-TEXTE-TYPE
              MOVE WS-RECORD-TYPE(WS-IDX-TRAIN)       TO F-TYPE
@@ -215,19 +372,43 @@
                                                      TO F-ARRET
              MOVE " | Arrival Time: "                TO F-TEXTE-ARRIVEE
              MOVE WS-ARRIVEE(WS-IDX-TRAIN)           TO F-ARRIVEE
+             MOVE " | Status: "                       TO F-TEXTE-STATUT
+             MOVE WS-STATUT-ARRIVEE(WS-IDX-TRAIN)     TO F-STATUT
              WRITE F-TRAIN
+             ADD 1 TO WS-NB-ECRIT
+      *On met à jour le point de reprise juste après l'écriture.
+             MOVE WS-IDX-TRAIN TO WS-DERNIER-ECRIT
+             PERFORM 0550-CHECKPOINT-DEB
+             THRU    0550-CHECKPOINT-FIN
+           END-IF
+           END-IF
            END-PERFORM.
-      *On enlève 1 car l'index a dépassé le nombre de ligne d'un pas.
-           SUBTRACT 1 FROM WS-IDX-TRAIN.
       *On crée une chaine de caractère complète avant de l'écrire.
-           STRING WS-IDX-TRAIN " trains ont été traités."
+           STRING WS-NB-ECRIT " trains ont été traités."
                      INTO F-NB-TRAIN.
            WRITE F-FOOTER.
 
            CLOSE FICHIER-AFFICHAGE.
+      *Le fichier est complet: on remet le point de reprise à zéro
+      *pour que la prochaine exécution reparte d'un fichier neuf.
+           MOVE 0 TO WS-DERNIER-ECRIT.
+           PERFORM 0550-CHECKPOINT-DEB
+           THRU    0550-CHECKPOINT-FIN.
 
            EXIT.
        0500-ECRITURE-FIN.
+
+      *Paragraphe permettant d'enregistrer le dernier train écrit.
+       0550-CHECKPOINT-DEB.
+           OPEN OUTPUT FICHIER-CHECKPOINT.
+           MOVE WS-DERNIER-ECRIT TO F-CHECKPOINT-DERNIER.
+           MOVE WS-FILTRE-GARE   TO F-CHECKPOINT-GARE.
+           MOVE WS-FILTRE-TYPE   TO F-CHECKPOINT-TYPE.
+           WRITE F-CHECKPOINT.
+           CLOSE FICHIER-CHECKPOINT.
+
+           EXIT.
+       0550-CHECKPOINT-FIN.
       
       *Paragraphe permettant le formatage de l'heure de départ.
        0600-FORMATAGE-DEPART-DEB.
