@@ -23,7 +23,16 @@
       *Variable d'index
        77  WS-INDEX     PIC 9(02).
        77  WS-INDEX2    PIC 9(02).
-       77  WS-INDEX3    PIC 9(02).
+      *Nombre maximum de personnes du tableau, pour valider les choix.
+       77  WS-MAX-CARTE PIC 9(02) VALUE 5.
+      *Nombre de personnes que l'utilisateur souhaite choisir.
+       77  WS-NB-CHOIX  PIC 9(02).
+
+      *Zone de travail pour l'appel du sous-programme TestString,
+      *qui assemble le prénom et le nom de la personne choisie.
+       01  WS-PRENOM-BUF    PIC X(20).
+       01  WS-NOM-BUF       PIC X(20).
+       01  WS-NOM-COMPLET   PIC X(41).
 
 
        PROCEDURE DIVISION.
@@ -62,7 +71,7 @@
       *Menu utilisateur
            DISPLAY "Que voulez-vous faire ?".
            DISPLAY "1 - Voir toutes les personnes".
-           DISPLAY "2 - Choisir 3 personnes"
+           DISPLAY "2 - Choisir des personnes"
            ACCEPT WS-SAISIE
            IF WS-SAISIE = "1"
       *On affiche tout le tableau
@@ -81,16 +90,37 @@
        0200-MENU-FIN.
 
        0210-MENU-2-DEB.
-      *Saisie utilisateur des 3 personnes
-           DISPLAY "Veuillez choisir la 1ère personne"
-           ACCEPT  WS-INDEX
-           DISPLAY "Veuillez choisir la 2ème personne"
-           ACCEPT  WS-INDEX2
-           DISPLAY "Veuillez choisir la 3ème personne"
-           ACCEPT  WS-INDEX3
-      *Affichage des 3 personnes choisies
-           DISPLAY WS-CARTE(WS-INDEX)
-           DISPLAY WS-CARTE(WS-INDEX2)
-           DISPLAY WS-CARTE(WS-INDEX3)
+      *Saisie du nombre de personnes à choisir, sans se limiter à 3.
+           DISPLAY "Combien de personnes voulez-vous choisir (1-"
+                   WS-MAX-CARTE ") ?"
+           ACCEPT  WS-NB-CHOIX.
+
+           IF WS-NB-CHOIX < 1 OR WS-NB-CHOIX > WS-MAX-CARTE
+               DISPLAY "Nombre invalide"
+           ELSE
+      *Saisie et contrôle de chaque personne choisie, une à une.
+               PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > WS-NB-CHOIX
+                   DISPLAY "Veuillez choisir la personne n°" WS-INDEX
+                   ACCEPT  WS-INDEX2
+      *On rejette les choix hors limites et on resaisit tant que la
+      *personne n'est pas valide, plutôt que d'ignorer le choix.
+                   PERFORM UNTIL WS-INDEX2 >= 1 AND
+                                 WS-INDEX2 <= WS-MAX-CARTE
+                       DISPLAY "Choix hors limites (1-" WS-MAX-CARTE
+                               "), veuillez ressaisir"
+                       ACCEPT  WS-INDEX2
+                   END-PERFORM
+                   MOVE WS-PRENOM(WS-INDEX2) TO WS-PRENOM-BUF
+                   MOVE WS-NOM(WS-INDEX2)    TO WS-NOM-BUF
+                   CALL "TestString" USING WS-PRENOM-BUF
+                                            WS-NOM-BUF
+                                            WS-NOM-COMPLET
+                   DISPLAY "Nom complet : "
+                           FUNCTION TRIM(WS-NOM-COMPLET)
+                   DISPLAY WS-CARTE(WS-INDEX2)
+               END-PERFORM
+           END-IF.
+
            EXIT.
        0210-MENU-2-FIN.
