@@ -2,11 +2,34 @@
        PROGRAM-ID. Filler.
        AUTHOR.    Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Journal des notes et de leur date, pour qu'il survive à la
+      *fermeture du programme et que la saisie puisse continuer
+      *au prochain lancement.
+       SELECT FICHIER-JOURNAL ASSIGN TO "journal-notes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-JOURNAL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-JOURNAL.
+       01  F-LIGNE-JOURNAL.
+           05 F-NOTE       PIC 9(03).
+           05 FILLER       PIC X(01).
+           05 F-JOUR       PIC X(02).
+           05 F-SEP1       PIC X(01).
+           05 F-MOIS       PIC X(02).
+           05 F-SEP2       PIC X(01).
+           05 F-ANNEE      PIC X(04).
+
        WORKING-STORAGE SECTION.
-       
+
        01  WS-NOTES OCCURS 100 TIMES.
-           03 FILLER           PIC X(03) VALUE " : "
+           03 FILLER           PIC X(03) VALUE " : ".
            03 WS-NOTE          PIC 9(03).
            03 FILLER           PIC X(04) VALUE " le ".
            03 WS-DATE.
@@ -15,14 +38,71 @@
                05 WS-MOIS      PIC X(02).
                05 FILLER       PIC X VALUE "/".
                05 WS-ANNEE     PIC X(04).
- 
+
        77  WS-INDEX            PIC 9(03).
+      *Nombre de notes déjà enregistrées, chargées ou saisies.
+       77  WS-DERNIER-INDEX    PIC 9(03) VALUE 0.
+       77  WS-FIN-FICHIER      PIC X(01) VALUE "N".
+      *Statut du journal (absent au tout premier lancement).
+       77  WS-JOURNAL-STATUS   PIC X(02) VALUE SPACES.
 
        PROCEDURE DIVISION.
-       
-           PERFORM VARYING WS-INDEX FROM 1 BY 1
-                   UNTIL WS-NOTE(WS-INDEX - 1)  >  99 OR WS-INDEX > 100
-           
+
+           PERFORM 0100-CHARGER-DEB
+           THRU    0100-CHARGER-FIN.
+
+           PERFORM 0200-SAISIE-DEB
+           THRU    0200-SAISIE-FIN.
+
+           PERFORM 0300-SAUVEGARDER-DEB
+           THRU    0300-SAUVEGARDER-FIN.
+
+           STOP RUN.
+
+      ******************************************************************
+
+      *Charge le journal existant pour que la saisie continue là où
+      *elle s'était arrêtée, au lieu de repartir de zéro à chaque
+      *exécution.
+       0100-CHARGER-DEB.
+
+           OPEN INPUT FICHIER-JOURNAL.
+
+      *Pas de journal au tout premier lancement : on repart d'une
+      *liste vide au lieu de planter sur un fichier absent.
+           IF WS-JOURNAL-STATUS = "00"
+               PERFORM UNTIL WS-FIN-FICHIER = "O"
+                   READ FICHIER-JOURNAL
+                       AT END
+                           MOVE "O" TO WS-FIN-FICHIER
+                       NOT AT END
+                           IF WS-DERNIER-INDEX < 100
+                               ADD 1 TO WS-DERNIER-INDEX
+                               MOVE F-NOTE TO
+                                        WS-NOTE(WS-DERNIER-INDEX)
+                               MOVE F-JOUR TO
+                                        WS-JOUR(WS-DERNIER-INDEX)
+                               MOVE F-MOIS TO
+                                        WS-MOIS(WS-DERNIER-INDEX)
+                               MOVE F-ANNEE TO
+                                        WS-ANNEE(WS-DERNIER-INDEX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-JOURNAL
+           END-IF.
+
+           EXIT.
+       0100-CHARGER-FIN.
+
+      *Saisie de nouvelles notes, à la suite de celles déjà chargées.
+       0200-SAISIE-DEB.
+
+           COMPUTE WS-INDEX = WS-DERNIER-INDEX + 1.
+
+           PERFORM VARYING WS-INDEX FROM WS-INDEX BY 1
+                   UNTIL WS-NOTE(WS-INDEX - 1) > 99 OR WS-INDEX > 100
+
            DISPLAY "Saisissez votre note (0-99)(100 pour quitter)"
            ACCEPT WS-NOTE(WS-INDEX)
            DISPLAY "Saisissez le jour"
@@ -33,6 +113,39 @@
            ACCEPT WS-ANNEE(WS-INDEX)
            DISPLAY "Note n°"WS-INDEX WS-NOTE(WS-INDEX)
                     WS-DATE(WS-INDEX)
+
+           IF WS-NOTE(WS-INDEX) < 100
+               MOVE WS-INDEX TO WS-DERNIER-INDEX
+           END-IF
+
            END-PERFORM.
 
-           STOP RUN.
+           EXIT.
+       0200-SAISIE-FIN.
+
+      *Réécrit le journal complet (notes déjà chargées et nouvelles
+      *notes confondues) pour qu'il survive à la prochaine exécution.
+       0300-SAUVEGARDER-DEB.
+
+           OPEN OUTPUT FICHIER-JOURNAL.
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > WS-DERNIER-INDEX
+               MOVE SPACES             TO F-LIGNE-JOURNAL
+               MOVE WS-NOTE(WS-INDEX)  TO F-NOTE
+               MOVE WS-JOUR(WS-INDEX)  TO F-JOUR
+               MOVE "/"                TO F-SEP1
+               MOVE WS-MOIS(WS-INDEX)  TO F-MOIS
+               MOVE "/"                TO F-SEP2
+               MOVE WS-ANNEE(WS-INDEX) TO F-ANNEE
+               WRITE F-LIGNE-JOURNAL
+               IF WS-JOURNAL-STATUS NOT = "00"
+                   DISPLAY "ATTENTION : ecriture journal en echec,"
+                           " statut " WS-JOURNAL-STATUS
+               END-IF
+           END-PERFORM.
+
+           CLOSE FICHIER-JOURNAL.
+
+           EXIT.
+       0300-SAUVEGARDER-FIN.
