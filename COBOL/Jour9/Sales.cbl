@@ -2,37 +2,143 @@
        PROGRAM-ID. Sales.
        AUTHOR. Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Catalogue des produits (nom + prix), pour ne plus figer la
+      *liste des produits en dur dans le programme.
+           SELECT FICHIER-CATALOGUE ASSIGN TO "catalogue.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Journal des totaux hebdomadaires, alimenté à chaque exécution
+      *pour garder l'historique des semaines précédentes.
+           SELECT FICHIER-VENTES ASSIGN TO "ventes-hebdo.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-CATALOGUE.
+       01  F-CATALOGUE.
+           05 F-CATALOGUE-NOM        PIC X(20).
+           05 F-CATALOGUE-PRIX       PIC 9(02)v99.
+
+       FD FICHIER-VENTES.
+       01  F-LIGNE-VENTE          PIC X(80).
+
        WORKING-STORAGE SECTION.
-       
+
+      *Fiche du client responsable de la saisie de ce rapport
+      *hebdomadaire, commune avec Commande et VIP.
+           COPY "Client.cpy".
+
        01  WS-SALES.
-        05  WS-PRODUCT        OCCURS 4 TIMES.
+        05  WS-PRODUCT        OCCURS 50 TIMES.
          10  WS-PRODUCT-NAME  PIC X(20).
          10  WS-PRODUCT-SALES PIC 9(03).
          10  WS-PRODUCT-PRICE PIC 9(02)v99.
          10  WS-PRODUCT-TOTAL PIC 9(04)v99.
-       
-       
-       77  WS-INDEX           PIC 9(01).
+
+       77  WS-INDEX           PIC 9(02).
+      *Nombre de produits réellement lus dans le catalogue.
+       77  WS-MAX-PRODUIT     PIC 9(02) VALUE 0.
+       77  WS-MAX-CATALOGUE   PIC 9(02) VALUE 50.
+      *Numéro de la semaine en cours, pour dater le total archivé.
+       77  WS-SEMAINE         PIC 9(02) VALUE 0.
+      *Total toutes ventes confondues, calculé puis archivé.
+       77  WS-GRAND-TOTAL     PIC 9(06)v99 VALUE 0.
+      *Booléen pour fermer le fichier catalogue en fin de lecture.
+       77  WS-FIN-CATALOGUE   PIC X(01) VALUE "N".
 
        PROCEDURE DIVISION.
-       
+
+           PERFORM 0050-CLIENT-DEB
+           THRU    0050-CLIENT-FIN.
+
+           PERFORM 0100-CATALOGUE-DEB
+           THRU    0100-CATALOGUE-FIN.
+
+           DISPLAY "Numero de la semaine :".
+           ACCEPT WS-SEMAINE.
+
+           PERFORM 0200-SAISIE-DEB
+           THRU    0200-SAISIE-FIN.
+
+           DISPLAY "La valeur total du stock vendu cette semaine est: ".
+           DISPLAY WS-GRAND-TOTAL.
+
+           PERFORM 0300-ARCHIVAGE-DEB
+           THRU    0300-ARCHIVAGE-FIN.
+
+           STOP RUN.
+
+      ******************************************************************
+      *Saisie du client responsable de ce rapport hebdomadaire, pour
+      *l'identifier dans l'archive des ventes.
+       0050-CLIENT-DEB.
+
+           DISPLAY "Numero du client responsable de la saisie :".
+           ACCEPT CLIENT-ID.
+           DISPLAY "Nom du client responsable de la saisie :".
+           ACCEPT CLIENT-NOM.
+
+           EXIT.
+       0050-CLIENT-FIN.
+
+      *Lecture du catalogue pour constituer la liste des produits.
+       0100-CATALOGUE-DEB.
+           OPEN INPUT FICHIER-CATALOGUE.
+
+           PERFORM UNTIL WS-FIN-CATALOGUE = "O"
+               READ FICHIER-CATALOGUE
+                   AT END
+                       MOVE "O" TO WS-FIN-CATALOGUE
+                   NOT AT END
+                       IF WS-MAX-PRODUIT < WS-MAX-CATALOGUE
+                           ADD 1 TO WS-MAX-PRODUIT
+                           MOVE F-CATALOGUE-NOM
+                               TO WS-PRODUCT-NAME(WS-MAX-PRODUIT)
+                           MOVE F-CATALOGUE-PRIX
+                               TO WS-PRODUCT-PRICE(WS-MAX-PRODUIT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-CATALOGUE.
+
+           EXIT.
+       0100-CATALOGUE-FIN.
+
+      *Saisie des ventes de la semaine pour chaque produit du
+      *catalogue et calcul du total général.
+       0200-SAISIE-DEB.
            PERFORM VARYING WS-INDEX FROM 1 BY 1
-                   UNTIL   WS-INDEX > 5
+                   UNTIL   WS-INDEX > WS-MAX-PRODUIT
            ACCEPT WS-PRODUCT-SALES(WS-INDEX)
-           DISPLAY WS-PRODUCT-NAME(WS-INDEX) " a été vendu " 
+           DISPLAY WS-PRODUCT-NAME(WS-INDEX) " a été vendu "
                   WS-PRODUCT-SALES(WS-INDEX)
-                 " fois cette semaine au prix de " 
+                 " fois cette semaine au prix de "
                   WS-PRODUCT-PRICE(WS-INDEX)
            MULTIPLY WS-PRODUCT-SALES(WS-INDEX)
                  BY WS-PRODUCT-PRICE(WS-INDEX)
              GIVING WS-PRODUCT-TOTAL(WS-INDEX)
-           MOVE   WS-PRODUCT-TOTAL(WS-INDEX) 
-               INTO WS-WEEK-NUMBER(WS-INDEX)
-           
+           ADD    WS-PRODUCT-TOTAL(WS-INDEX) TO WS-GRAND-TOTAL
            END-PERFORM.
 
-           DISPLAY "La valeur total du stock vendu cette semaine est: ".
-           DISPLAY 
+           EXIT.
+       0200-SAISIE-FIN.
 
-           STOP RUN.
+      *On archive le total de la semaine pour qu'il survive au-delà
+      *de cette exécution, sans effacer les semaines précédentes.
+       0300-ARCHIVAGE-DEB.
+           OPEN EXTEND FICHIER-VENTES.
+           STRING "Semaine " WS-SEMAINE
+                  " (saisie par " CLIENT-ID " "
+                  FUNCTION TRIM(CLIENT-NOM) ")"
+                  " : total ventes = " WS-GRAND-TOTAL
+                  DELIMITED BY SIZE INTO F-LIGNE-VENTE.
+           WRITE F-LIGNE-VENTE.
+           CLOSE FICHIER-VENTES.
+
+           EXIT.
+       0300-ARCHIVAGE-FIN.
