@@ -4,23 +4,143 @@
        PROGRAM-ID. Iso.
        AUTHOR. Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT FICHIER-MOTS ASSIGN TO "mots.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-RESULTATS ASSIGN TO "isogrammes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-MOTS.
+       01  F-MOT         PIC X(40).
+
+       FD FICHIER-RESULTATS.
+       01  F-RESULTAT    PIC X(60).
+
        WORKING-STORAGE SECTION.
 
+      *Mot saisi ou lu, encore sous sa forme brute (potentiellement
+      *accentuée, sur plusieurs octets par lettre accentuée).
+       01  WS-WORD-RAW        PIC X(40).
+
+      *Mot une fois ses lettres accentuées ramenées à leur lettre de
+      *base, une lettre par occurrence comme dans la version d'origine.
        01  WS-WORD.
            05 WS-WORD-LETTER  PIC X(01) OCCURS 20 TIMES.
-    
+
        01  WS-ISO             PIC X(03) VALUE "YES".
-        
+
        77  WS-INDEX           PIC 9(02) VALUE 1.
        77  WS-INDEX2          PIC 9(02) VALUE 1.
 
+       77  WS-RAW-INDEX       PIC 9(02).
+       77  WS-RAW-LEN         PIC 9(02).
+       77  WS-NORM-INDEX      PIC 9(02).
+      *Les 1 ou 2 octets lus à la position courante de WS-WORD-RAW.
+       77  WS-2-OCTETS        PIC X(02).
+
+       77  WS-MODE            PIC 9(01) VALUE 0.
+       77  WS-FIN-FICHIER     PIC X(01) VALUE "N".
+
        PROCEDURE DIVISION.
+
+           PERFORM 0050-MENU-START
+           THRU    0050-MENU-END.
+
+           EVALUATE WS-MODE
+               WHEN 1
+                   PERFORM 0100-INTERACTIF-START
+                   THRU    0100-INTERACTIF-END
+               WHEN 2
+                   PERFORM 0200-BATCH-START
+                   THRU    0200-BATCH-END
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE.
+
+           STOP RUN.
+
+      ******************************************************************
+
+       0050-MENU-START.
+
+           DISPLAY "1 - Vérification interactive (un mot)".
+           DISPLAY "2 - Vérification en lot (fichier mots.txt)".
+           ACCEPT WS-MODE.
+
+           EXIT.
+       0050-MENU-END.
+
+       0100-INTERACTIF-START.
+
            DISPLAY "Veuillez entrer votre mot".
-           ACCEPT WS-WORD.
-           MOVE FUNCTION UPPER-CASE(WS-WORD) TO WS-WORD.
+           ACCEPT WS-WORD-RAW.
+
+           PERFORM 0900-VERIFIER-MOT-START
+           THRU    0900-VERIFIER-MOT-END.
+
+           IF WS-ISO = "YES"
+                DISPLAY "Votre mot est un isogramme"
+           ELSE
+                DISPLAY "Votre mot n'est pas un isogramme"
+           END-IF.
+
+           EXIT.
+       0100-INTERACTIF-END.
+
+      *Vérifie chaque mot du fichier mots.txt et écrit son verdict
+      *dans le rapport isogrammes.txt.
+       0200-BATCH-START.
+
+           OPEN INPUT  FICHIER-MOTS.
+           OPEN OUTPUT FICHIER-RESULTATS.
+
+           PERFORM UNTIL WS-FIN-FICHIER = "Y"
+
+               READ FICHIER-MOTS
+                   AT END
+                       MOVE "Y" TO WS-FIN-FICHIER
+                   NOT AT END
+                       MOVE F-MOT TO WS-WORD-RAW
+                       PERFORM 0900-VERIFIER-MOT-START
+                       THRU    0900-VERIFIER-MOT-END
+
+                       MOVE SPACES TO F-RESULTAT
+                       IF WS-ISO = "YES"
+                           STRING FUNCTION TRIM(WS-WORD-RAW)
+                                  " : isogramme"
+                                  INTO F-RESULTAT
+                       ELSE
+                           STRING FUNCTION TRIM(WS-WORD-RAW)
+                                  " : pas un isogramme"
+                                  INTO F-RESULTAT
+                       END-IF
+                       WRITE F-RESULTAT
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-MOTS.
+           CLOSE FICHIER-RESULTATS.
+
+           EXIT.
+       0200-BATCH-END.
+
+      *Ramène le mot brut (WS-WORD-RAW) à une suite de lettres de base
+      *(WS-WORD), puis vérifie qu'aucune lettre n'y apparait deux fois.
+       0900-VERIFIER-MOT-START.
 
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 
+           MOVE "YES" TO WS-ISO.
+
+           PERFORM 0910-NORMALISER-START
+           THRU    0910-NORMALISER-END.
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
                        UNTIL WS-INDEX > 19
                        OR WS-ISO = "NO"
                        OR WS-WORD-LETTER(WS-INDEX) = SPACE
@@ -35,10 +155,59 @@
                    END-PERFORM
            END-PERFORM.
 
-           IF WS-ISO = "YES"
-                DISPLAY "Votre mot est un isogramme"
-           ELSE
-                DISPLAY "Votre mot n'est pas un isogramme"
-           END-IF.
-           
-           STOP RUN.
+           EXIT.
+       0900-VERIFIER-MOT-END.
+
+      *Reconstruit WS-WORD lettre par lettre à partir de WS-WORD-RAW,
+      *en remplaçant chaque lettre accentuée (sur deux octets en UTF-8)
+      *par sa lettre de base en capitale, pour que l'isogramme soit
+      *détecté correctement même avec des accents.
+       0910-NORMALISER-START.
+
+           MOVE FUNCTION UPPER-CASE(WS-WORD-RAW) TO WS-WORD-RAW.
+           COMPUTE WS-RAW-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-WORD-RAW)).
+           MOVE SPACES TO WS-WORD.
+           MOVE 1 TO WS-NORM-INDEX.
+
+           PERFORM VARYING WS-RAW-INDEX FROM 1 BY 1
+                       UNTIL WS-RAW-INDEX > WS-RAW-LEN
+                       OR WS-NORM-INDEX > 20
+      *On ne lit 2 octets que s'il en reste au moins 2 dans
+      *WS-WORD-RAW, pour ne jamais dépasser sa longueur déclarée
+      *(40 octets) quand le mot occupe tout le champ.
+               IF WS-RAW-INDEX = WS-RAW-LEN
+                   MOVE WS-WORD-RAW(WS-RAW-INDEX:1) TO WS-2-OCTETS
+               ELSE
+                   MOVE WS-WORD-RAW(WS-RAW-INDEX:2) TO WS-2-OCTETS
+               END-IF
+               EVALUATE WS-2-OCTETS
+                   WHEN "é" WHEN "è" WHEN "ê" WHEN "ë"
+                   WHEN "É" WHEN "È" WHEN "Ê" WHEN "Ë"
+                       MOVE "E" TO WS-WORD-LETTER(WS-NORM-INDEX)
+                       ADD 1 TO WS-RAW-INDEX
+                   WHEN "à" WHEN "â" WHEN "À" WHEN "Â"
+                       MOVE "A" TO WS-WORD-LETTER(WS-NORM-INDEX)
+                       ADD 1 TO WS-RAW-INDEX
+                   WHEN "î" WHEN "ï" WHEN "Î" WHEN "Ï"
+                       MOVE "I" TO WS-WORD-LETTER(WS-NORM-INDEX)
+                       ADD 1 TO WS-RAW-INDEX
+                   WHEN "ô" WHEN "ö" WHEN "Ô" WHEN "Ö"
+                       MOVE "O" TO WS-WORD-LETTER(WS-NORM-INDEX)
+                       ADD 1 TO WS-RAW-INDEX
+                   WHEN "ù" WHEN "û" WHEN "ü"
+                   WHEN "Ù" WHEN "Û" WHEN "Ü"
+                       MOVE "U" TO WS-WORD-LETTER(WS-NORM-INDEX)
+                       ADD 1 TO WS-RAW-INDEX
+                   WHEN "ç" WHEN "Ç"
+                       MOVE "C" TO WS-WORD-LETTER(WS-NORM-INDEX)
+                       ADD 1 TO WS-RAW-INDEX
+                   WHEN OTHER
+                       MOVE WS-WORD-RAW(WS-RAW-INDEX:1)
+                            TO WS-WORD-LETTER(WS-NORM-INDEX)
+               END-EVALUATE
+               ADD 1 TO WS-NORM-INDEX
+           END-PERFORM.
+
+           EXIT.
+       0910-NORMALISER-END.
