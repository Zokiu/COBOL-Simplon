@@ -15,6 +15,8 @@
        
            PERFORM VARYING WS-NOTE-INDEX
                    FROM 1 BY 1 UNTIL WS-NOTE-INDEX > 3
+            DISPLAY "Saisir le nom de l'élève"
+            ACCEPT  WS-NOM(WS-NOTE-INDEX)
             DISPLAY "Saisir la note"
             ACCEPT  WS-NOTE(WS-NOTE-INDEX)
            END-PERFORM.
