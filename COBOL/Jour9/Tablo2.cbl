@@ -8,22 +8,39 @@
        01 WS-CARNET.
         05 WS-NOTE         PIC 9(02) OCCURS 5 TIMES.
         05 WS-MOYENNE      PIC 9(02)v99.
-       
+
        01 WS-CALCUL        PIC 9(03).
-       
+
+      *Note la plus basse et la plus haute de la classe.
+       01 WS-MIN           PIC 9(02).
+       01 WS-MAX           PIC 9(02).
+
        77 WS-INDEX         PIC 9(01).
 
        PROCEDURE DIVISION.
-           
+
+           MOVE 99 TO WS-MIN.
+           MOVE 0  TO WS-MAX.
+
            PERFORM VARYING WS-INDEX
                    FROM 1 BY 1 UNTIL WS-INDEX > 5
              DISPLAY "Saisir la note"
              ACCEPT WS-NOTE(WS-INDEX)
              ADD    WS-NOTE(WS-INDEX) TO WS-CALCUL
+             IF WS-NOTE(WS-INDEX) < WS-MIN
+                 MOVE WS-NOTE(WS-INDEX) TO WS-MIN
+             END-IF
+             IF WS-NOTE(WS-INDEX) > WS-MAX
+                 MOVE WS-NOTE(WS-INDEX) TO WS-MAX
+             END-IF
            END-PERFORM.
 
            DIVIDE WS-CALCUL BY 5 GIVING WS-MOYENNE.
            DISPLAY "La moyenne de la classe est de : ".
            DISPLAY WS-MOYENNE.
+           DISPLAY "La note la plus basse est de : ".
+           DISPLAY WS-MIN.
+           DISPLAY "La note la plus haute est de : ".
+           DISPLAY WS-MAX.
 
            STOP RUN.
