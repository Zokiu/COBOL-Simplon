@@ -1,39 +1,109 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Bisext.
-      *    Demander de saisir une année et savoir 
+      *    Demander de saisir une année et savoir
       *    s'il elle est bisextile
       *    (divisible par 4, 400 et non 100)
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       *    Variable numérique 4 chiffres
        01  WS-YEAR PIC 9(4).
+      *    Bornes pour le mode plage
+       01  WS-YEAR-DEBUT PIC 9(4).
+       01  WS-YEAR-FIN   PIC 9(4).
       *    Variable pour stocker le reste de la division
        01  WS-REST1 PIC 9(03).
        01  WS-REST2 PIC 9(03).
        01  WS-REST3 PIC 9(03).
       *    Trash
        01  WS-TRASH PIC 9.
+      *    Résultat du test bisextile, pour être réutilisé par les deux
+      *    modes (saisie unique ou plage d'années).
+       77  WS-BISEXTILE PIC X(01).
+       77  WS-MODE      PIC 9(01) VALUE 0.
+
        PROCEDURE DIVISION.
+
+           PERFORM 0050-MENU-START
+           THRU    0050-MENU-END.
+
+           EVALUATE WS-MODE
+               WHEN 1
+                   PERFORM 0100-INTERACTIF-START
+                   THRU    0100-INTERACTIF-END
+               WHEN 2
+                   PERFORM 0200-PLAGE-START
+                   THRU    0200-PLAGE-END
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE.
+
+           STOP RUN.
+
+      ******************************************************************
+
+       0050-MENU-START.
+
+           DISPLAY "1 - Vérifier une année".
+           DISPLAY "2 - Lister les années bisextiles d'une plage".
+           ACCEPT WS-MODE.
+
+           EXIT.
+       0050-MENU-END.
+
+       0100-INTERACTIF-START.
       *    Saisie de l'utilisateur avec message
            DISPLAY "Saisir une année :".
            ACCEPT WS-YEAR.
+
+           PERFORM 0900-VERIFIER-BISEXTILE-START
+           THRU    0900-VERIFIER-BISEXTILE-END.
+
+           IF WS-BISEXTILE = "O"
+               DISPLAY "Bisextile"
+           ELSE
+               DISPLAY "Non Bisextile"
+           END-IF.
+
+           EXIT.
+       0100-INTERACTIF-END.
+
+      *    Liste toutes les années bisextiles comprises entre les deux
+      *    bornes saisies par l'utilisateur.
+       0200-PLAGE-START.
+
+           DISPLAY "Année de début :".
+           ACCEPT WS-YEAR-DEBUT.
+           DISPLAY "Année de fin :".
+           ACCEPT WS-YEAR-FIN.
+
+           PERFORM VARYING WS-YEAR FROM WS-YEAR-DEBUT BY 1
+                               UNTIL WS-YEAR > WS-YEAR-FIN
+               PERFORM 0900-VERIFIER-BISEXTILE-START
+               THRU    0900-VERIFIER-BISEXTILE-END
+               IF WS-BISEXTILE = "O"
+                   DISPLAY WS-YEAR " est bisextile"
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+       0200-PLAGE-END.
+
+      *    Teste si WS-YEAR est bisextile et range le résultat dans
+      *    WS-BISEXTILE ("O" ou "N").
+       0900-VERIFIER-BISEXTILE-START.
       *    Première division
            DIVIDE WS-YEAR BY 4 GIVING WS-TRASH REMAINDER WS-REST1.
       *    Deuxième division
            DIVIDE WS-YEAR BY 400 GIVING WS-TRASH REMAINDER WS-REST2.
       *    Troisième division
            DIVIDE WS-YEAR BY 100 GIVING WS-TRASH REMAINDER WS-REST3.
-      *    Vérification si divisible par 100
-           IF WS-REST1 = 0 AND WS-REST2 = 0
-      *    Vérification si divisible par 4 et non par 100
-                IF WS-REST3 NOT EQUAL 0 
-      *    Test autre condition
-      *    ELSE IF WS-REST1 = 0 AND WS-REST2 = 0
-                   THEN DISPLAY "Non Bisextile"
-                END-IF
-                DISPLAY "Bisextile"
-                ELSE DISPLAY "Non Bisextile"
+      *    Vérification : divisible par 4, et (non divisible par 100
+      *    ou divisible par 400)
+           IF WS-REST1 = 0 AND (WS-REST3 NOT = 0 OR WS-REST2 = 0)
+               MOVE "O" TO WS-BISEXTILE
+           ELSE
+               MOVE "N" TO WS-BISEXTILE
            END-IF.
-           
 
-       STOP RUN.
+           EXIT.
+       0900-VERIFIER-BISEXTILE-END.
