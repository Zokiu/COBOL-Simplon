@@ -3,7 +3,22 @@
        PROGRAM-ID. Highest.
        AUTHOR. Terry.Bernadette
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Journal de chaque saisie et du minimum courant à cet instant,
+      *pour garder une trace de la recherche au lieu de ne garder
+      *que le résultat final.
+       SELECT FICHIER-LOG ASSIGN TO "log-minimum.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-LOG.
+       01  F-LIGNE-LOG   PIC X(60).
+
        WORKING-STORAGE SECTION.
       * declaration une variable nombre
        01  WS-NUMBER     PIC 99.
@@ -11,8 +26,16 @@
        01  WS-STOCK      PIC 99.
       * declaration une variable affichage
        01  WS-RESULT-ED  PIC ZZ.
+      * indicateur pour la toute première saisie, qui initialise
+      * le minimum au lieu d'être comparée à une valeur encore vide
+       77  WS-PREMIERE   PIC X(01) VALUE "O".
 
        PROCEDURE DIVISION.
+
+      * le journal s'enrichit d'une exécution à l'autre au lieu
+      * d'être réécrit à chaque lancement.
+           OPEN EXTEND FICHIER-LOG.
+
       * boucle qui demande d'entrer un nombre 5 fois de suite.
            PERFORM 5 TIMES
       * affichage de la demande
@@ -21,6 +44,25 @@
       * stockage du nombre dans la variable stockage
                 ACCEPT WS-STOCK
       * variable stockage : comparaison des nombres
-                ??????
+                IF WS-PREMIERE = "O"
+                    MOVE WS-STOCK TO WS-NUMBER
+                    MOVE "N"      TO WS-PREMIERE
+                ELSE
+                    IF WS-STOCK < WS-NUMBER
+                        MOVE WS-STOCK TO WS-NUMBER
+                    END-IF
+                END-IF
+                MOVE WS-NUMBER TO WS-RESULT-ED
+                MOVE SPACES    TO F-LIGNE-LOG
+                STRING "Saisie : " WS-STOCK
+                       " - minimum actuel : " WS-RESULT-ED
+                       DELIMITED BY SIZE INTO F-LIGNE-LOG
+                WRITE F-LIGNE-LOG
+           END-PERFORM.
+
       * affichage du nombre le plus petit
-                DISPLAY ???
\ No newline at end of file
+           DISPLAY "Le nombre le plus petit est : " WS-RESULT-ED.
+
+           CLOSE FICHIER-LOG.
+
+           STOP RUN.
