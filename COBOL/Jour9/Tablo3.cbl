@@ -4,17 +4,51 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
        01  WS-CARNET.
         05  WS-ELEVE     OCCURS 3 TIMES.
          10  WS-MATIERE  OCCURS 4 TIMES.
            15 WS-NOTE    PIC 9(02).
 
+      *Moyenne de chaque élève, toutes matières confondues.
+       01  WS-MOYENNES-ELEVE.
+        05  WS-MOY-ELEVE    OCCURS 3 TIMES PIC 9(02)V99.
+
+      *Moyenne de chaque matière, tous élèves confondus.
+       01  WS-MOYENNES-MATIERE.
+        05  WS-MOY-MATIERE  OCCURS 4 TIMES PIC 9(02)V99.
+
        77  WS-INDEX-1   PIC 9.
        77  WS-INDEX-2   PIC 9.
+      *Somme intermédiaire pour le calcul d'une moyenne.
+       77  WS-SOMME     PIC 9(03) VALUE 0.
+      *Note minimale pour être considéré comme reçu dans une matière,
+      *et nombre de notes relevées en-dessous de ce seuil.
+       77  WS-SEUIL-PASSAGE PIC 9(02) VALUE 10.
+       77  WS-NB-ECHECS     PIC 9(02) VALUE 0.
 
        PROCEDURE DIVISION.
-       
+
+           PERFORM 0100-SAISIE-DEB
+           THRU    0100-SAISIE-FIN.
+
+           PERFORM 0200-AFFICHAGE-DEB
+           THRU    0200-AFFICHAGE-FIN.
+
+           PERFORM 0250-FLAG-ECHEC-DEB
+           THRU    0250-FLAG-ECHEC-FIN.
+
+           PERFORM 0300-MOYENNE-ELEVE-DEB
+           THRU    0300-MOYENNE-ELEVE-FIN.
+
+           PERFORM 0400-MOYENNE-MATIERE-DEB
+           THRU    0400-MOYENNE-MATIERE-FIN.
+
+           STOP RUN.
+
+      ******************************************************************
+
+       0100-SAISIE-DEB.
            PERFORM VARYING   WS-INDEX-1
                        FROM 1 BY 1 UNTIL WS-INDEX-1 > 3
              PERFORM VARYING WS-INDEX-2
@@ -25,7 +59,11 @@
                 ACCEPT  WS-NOTE(WS-INDEX-1, WS-INDEX-2)
              END-PERFORM
            END-PERFORM.
-           
+
+           EXIT.
+       0100-SAISIE-FIN.
+
+       0200-AFFICHAGE-DEB.
            PERFORM VARYING   WS-INDEX-1
                        FROM 1 BY 1 UNTIL WS-INDEX-1 > 3
              PERFORM VARYING WS-INDEX-2
@@ -37,4 +75,64 @@
              END-PERFORM
            END-PERFORM.
 
-           STOP RUN.
+           EXIT.
+       0200-AFFICHAGE-FIN.
+
+      *Signale chaque note inférieure au seuil de passage, élève par
+      *élève et matière par matière.
+       0250-FLAG-ECHEC-DEB.
+           PERFORM VARYING   WS-INDEX-1
+                       FROM 1 BY 1 UNTIL WS-INDEX-1 > 3
+             PERFORM VARYING WS-INDEX-2
+                       FROM 1 BY 1 UNTIL WS-INDEX-2 > 4
+                IF WS-NOTE(WS-INDEX-1, WS-INDEX-2) < WS-SEUIL-PASSAGE
+                    DISPLAY "ATTENTION : note insuffisante pour "
+                            "l'élève N°" WS-INDEX-1
+                            " en matière N°" WS-INDEX-2
+                            " (" WS-NOTE(WS-INDEX-1, WS-INDEX-2)
+                            "/20, seuil " WS-SEUIL-PASSAGE ")"
+                    ADD 1 TO WS-NB-ECHECS
+                END-IF
+             END-PERFORM
+           END-PERFORM.
+
+           IF WS-NB-ECHECS = 0
+               DISPLAY "Aucune note sous le seuil de passage."
+           END-IF.
+
+           EXIT.
+       0250-FLAG-ECHEC-FIN.
+
+      *Moyenne de chaque élève sur ses 4 matières.
+       0300-MOYENNE-ELEVE-DEB.
+           PERFORM VARYING WS-INDEX-1
+                       FROM 1 BY 1 UNTIL WS-INDEX-1 > 3
+               MOVE 0 TO WS-SOMME
+               PERFORM VARYING WS-INDEX-2
+                       FROM 1 BY 1 UNTIL WS-INDEX-2 > 4
+                   ADD WS-NOTE(WS-INDEX-1, WS-INDEX-2) TO WS-SOMME
+               END-PERFORM
+               COMPUTE WS-MOY-ELEVE(WS-INDEX-1) = WS-SOMME / 4
+               DISPLAY "Moyenne de l'élève N°" WS-INDEX-1 " : "
+                       WS-MOY-ELEVE(WS-INDEX-1)
+           END-PERFORM.
+
+           EXIT.
+       0300-MOYENNE-ELEVE-FIN.
+
+      *Moyenne de chaque matière sur les 3 élèves.
+       0400-MOYENNE-MATIERE-DEB.
+           PERFORM VARYING WS-INDEX-2
+                       FROM 1 BY 1 UNTIL WS-INDEX-2 > 4
+               MOVE 0 TO WS-SOMME
+               PERFORM VARYING WS-INDEX-1
+                       FROM 1 BY 1 UNTIL WS-INDEX-1 > 3
+                   ADD WS-NOTE(WS-INDEX-1, WS-INDEX-2) TO WS-SOMME
+               END-PERFORM
+               COMPUTE WS-MOY-MATIERE(WS-INDEX-2) = WS-SOMME / 3
+               DISPLAY "Moyenne de la matière N°" WS-INDEX-2 " : "
+                       WS-MOY-MATIERE(WS-INDEX-2)
+           END-PERFORM.
+
+           EXIT.
+       0400-MOYENNE-MATIERE-FIN.
