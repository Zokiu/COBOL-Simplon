@@ -14,6 +14,9 @@
        SELECT FICHIER-INVERSE ASSIGN TO "gens-inverse.txt"
        ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT FICHIER-ALPHA ASSIGN TO "gens-alpha.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -26,32 +29,85 @@
        01  F-ORDRE.
            05  F-NOM-ORDRE             PIC X(12).
            05  F-PRENOM-ORDRE          PIC X(12).
-       
+      *En-tête d'audit (date/heure d'exécution).
+       01  F-ORDRE-ENTETE             PIC X(40).
+
        FD FICHIER-INVERSE.
        01  F-INVERSE.
            05  F-NOM-INVERSE             PIC X(12).
            05  F-PRENOM-INVERSE          PIC X(12).
+      *En-tête d'audit (date/heure d'exécution).
+       01  F-INVERSE-ENTETE             PIC X(40).
+
+       FD FICHIER-ALPHA.
+       01  F-ALPHA.
+           05  F-NOM-ALPHA               PIC X(12).
+           05  F-PRENOM-ALPHA            PIC X(12).
+      *En-tête d'audit (date/heure d'exécution).
+       01  F-ALPHA-ENTETE               PIC X(40).
 
        WORKING-STORAGE SECTION.
-       
+
        01 WS-TABLE-PERSONNES.
          05  WS-PERSONNES OCCURS 10 TIMES.
            10  WS-NOM        PIC X(12).
            10  WS-PRENOM     PIC X(12).
+      *Copie du tableau, triée par nom, pour l'export alphabétique
+      *sans perturber l'ordre d'origine utilisé par les deux autres
+       01 WS-TABLE-ALPHA.
+         05  WS-ALPHA OCCURS 10 TIMES ASCENDING KEY IS WS-NOM-ALPHA
+                       INDEXED BY WS-IDX-ALPHA.
+           10  WS-NOM-ALPHA    PIC X(12).
+           10  WS-PRENOM-ALPHA PIC X(12).
 
        77  WS-INDEX-TABLE    PIC 9(02) VALUE 1.
        77  WS-MAX-TABLE      PIC 9(02) VALUE 10.
        77  WS-INDEX-WRITE    PIC 9(02) VALUE 1.
+      *Nombre de personnes reellement lues dans gens.txt, par
+      *opposition a la capacite fixe du tableau WS-MAX-TABLE.
+       77  WS-NB-GENS-LUES   PIC 9(02) VALUE 0.
 
        77  WS-FIN-FICHIER    PIC X     VALUE "N".
 
+      *Index pour le contrôle des doublons nom/prénom
+       77  WS-IDX-DOUBLON-1  PIC 9(02) VALUE 1.
+       77  WS-IDX-DOUBLON-2  PIC 9(02) VALUE 1.
+       77  WS-NB-DOUBLONS    PIC 9(02) VALUE 0.
+
+      *Horodatage de l'exécution, reporté en en-tête des fichiers de
+      *sortie de ce batch.
+       01  WS-HORODATAGE     PIC X(19).
+
        PROCEDURE DIVISION.
+
+           PERFORM 0100-READ-START
+           THRU    0100-READ-END.
+
+           PERFORM 0150-DOUBLON-START
+           THRU    0150-DOUBLON-END.
+
+           PERFORM 0200-AFFICHAGE-START
+           THRU    0200-AFFICHAGE-END.
+
+           PERFORM 0300-ORDRE-START
+           THRU    0300-ORDRE-END.
+
+           PERFORM 0400-INVERSE-START
+           THRU    0400-INVERSE-END.
+
+           PERFORM 0500-ALPHA-START
+           THRU    0500-ALPHA-END.
+
+           STOP RUN.
+      ******************************************************************
+
+       0100-READ-START.
       *On ouvre le fichier
            OPEN INPUT FICHIER-PERSONNES.
       *On boucle jusqu'à la fin du fichier
            PERFORM UNTIL WS-FIN-FICHIER = "Y"
       *On commence à parcourir le fichier
-               READ FICHIER-PERSONNES 
+               READ FICHIER-PERSONNES
       *On lui définit l'action à réaliser à la fin du fichier
                   AT END
       *Ici on change la valeur de la variable
@@ -69,11 +125,42 @@
                        END-IF
                END-READ
            END-PERFORM.
-           
+
            CLOSE FICHIER-PERSONNES.
 
+           COMPUTE WS-NB-GENS-LUES = WS-INDEX-TABLE - 1.
+
+           EXIT.
+       0100-READ-END.
+
+       0150-DOUBLON-START.
+      *On signale les paires nom/prénom présentes plusieurs fois
+      *dans gens.txt avant d'écrire les fichiers d'export.
+           PERFORM VARYING WS-IDX-DOUBLON-1 FROM 1 BY 1
+                     UNTIL WS-IDX-DOUBLON-1 > WS-NB-GENS-LUES
+               PERFORM VARYING WS-IDX-DOUBLON-2 FROM 1 BY 1
+                     UNTIL WS-IDX-DOUBLON-2 > WS-NB-GENS-LUES
+                   IF WS-IDX-DOUBLON-2 > WS-IDX-DOUBLON-1        AND
+                      WS-NOM(WS-IDX-DOUBLON-1)    =
+                                      WS-NOM(WS-IDX-DOUBLON-2)    AND
+                      WS-PRENOM(WS-IDX-DOUBLON-1) =
+                                      WS-PRENOM(WS-IDX-DOUBLON-2)
+                       DISPLAY "DOUBLON : " WS-NOM(WS-IDX-DOUBLON-1)
+                               SPACE WS-PRENOM(WS-IDX-DOUBLON-1)
+                               " (lignes " WS-IDX-DOUBLON-1 " et "
+                               WS-IDX-DOUBLON-2 ")"
+                       ADD 1 TO WS-NB-DOUBLONS
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           EXIT.
+       0150-DOUBLON-END.
+
+       0200-AFFICHAGE-START.
+
            PERFORM VARYING WS-INDEX-TABLE FROM 1 BY 1
-                   UNTIL WS-INDEX-TABLE > WS-MAX-TABLE
+                   UNTIL WS-INDEX-TABLE > WS-NB-GENS-LUES
                 DISPLAY WS-INDEX-TABLE
                             SPACE WITH NO ADVANCING
                 DISPLAY "NOM    : " WS-NOM(WS-INDEX-TABLE)
@@ -81,10 +168,22 @@
                 DISPLAY "PRENOM : " WS-PRENOM(WS-INDEX-TABLE)
            END-PERFORM.
 
+           EXIT.
+       0200-AFFICHAGE-END.
+
+       0300-ORDRE-START.
+
            OPEN OUTPUT FICHIER-ORDRE.
-           
+
+           CALL "Horodatage" USING WS-HORODATAGE.
+           MOVE SPACES TO F-ORDRE-ENTETE.
+           STRING "Liste dans l'ordre de saisie - execution du "
+                  WS-HORODATAGE
+                  DELIMITED BY SIZE INTO F-ORDRE-ENTETE.
+           WRITE F-ORDRE-ENTETE.
+
            PERFORM VARYING WS-INDEX-WRITE FROM 1 BY 1
-                     UNTIL WS-INDEX-WRITE > WS-MAX-TABLE
+                     UNTIL WS-INDEX-WRITE > WS-NB-GENS-LUES
                 MOVE WS-NOM(WS-INDEX-WRITE)    TO F-NOM-ORDRE
                 MOVE WS-PRENOM(WS-INDEX-WRITE) TO F-PRENOM-ORDRE
                 WRITE F-ORDRE
@@ -92,9 +191,21 @@
 
            CLOSE FICHIER-ORDRE.
 
+           EXIT.
+       0300-ORDRE-END.
+
+       0400-INVERSE-START.
+
            OPEN OUTPUT FICHIER-INVERSE.
 
-           PERFORM VARYING WS-INDEX-WRITE FROM WS-MAX-TABLE BY -1
+           CALL "Horodatage" USING WS-HORODATAGE.
+           MOVE SPACES TO F-INVERSE-ENTETE.
+           STRING "Liste dans l'ordre inverse - execution du "
+                  WS-HORODATAGE
+                  DELIMITED BY SIZE INTO F-INVERSE-ENTETE.
+           WRITE F-INVERSE-ENTETE.
+
+           PERFORM VARYING WS-INDEX-WRITE FROM WS-NB-GENS-LUES BY -1
                      UNTIL WS-INDEX-WRITE < 1
                 MOVE WS-NOM(WS-INDEX-WRITE)    TO F-NOM-INVERSE
                 MOVE WS-PRENOM(WS-INDEX-WRITE) TO F-PRENOM-INVERSE
@@ -103,4 +214,45 @@
 
            CLOSE FICHIER-INVERSE.
 
-           STOP RUN.
+           EXIT.
+       0400-INVERSE-END.
+
+       0500-ALPHA-START.
+      *On repart d'une copie du tableau, triée sur le nom, pour
+      *obtenir un vrai classement alphabétique (ordre et inverse
+      *ne sont que l'ordre de saisie, à l'endroit ou à l'envers).
+      *Les emplacements non utilisés sont mis à HIGH-VALUES avant le
+      *tri pour qu'ils se retrouvent après les personnes réellement
+      *lues une fois triés, au lieu de se mêler à elles.
+           MOVE HIGH-VALUES TO WS-TABLE-ALPHA.
+
+           PERFORM VARYING WS-INDEX-WRITE FROM 1 BY 1
+                     UNTIL WS-INDEX-WRITE > WS-NB-GENS-LUES
+                MOVE WS-NOM(WS-INDEX-WRITE)    TO
+                                    WS-NOM-ALPHA(WS-INDEX-WRITE)
+                MOVE WS-PRENOM(WS-INDEX-WRITE) TO
+                                    WS-PRENOM-ALPHA(WS-INDEX-WRITE)
+           END-PERFORM.
+
+           SORT WS-ALPHA ASCENDING KEY WS-NOM-ALPHA.
+
+           OPEN OUTPUT FICHIER-ALPHA.
+
+           CALL "Horodatage" USING WS-HORODATAGE.
+           MOVE SPACES TO F-ALPHA-ENTETE.
+           STRING "Liste par ordre alphabetique - execution du "
+                  WS-HORODATAGE
+                  DELIMITED BY SIZE INTO F-ALPHA-ENTETE.
+           WRITE F-ALPHA-ENTETE.
+
+           PERFORM VARYING WS-INDEX-WRITE FROM 1 BY 1
+                     UNTIL WS-INDEX-WRITE > WS-NB-GENS-LUES
+                MOVE WS-NOM-ALPHA(WS-INDEX-WRITE)    TO F-NOM-ALPHA
+                MOVE WS-PRENOM-ALPHA(WS-INDEX-WRITE) TO F-PRENOM-ALPHA
+                WRITE F-ALPHA
+           END-PERFORM.
+
+           CLOSE FICHIER-ALPHA.
+
+           EXIT.
+       0500-ALPHA-END.
