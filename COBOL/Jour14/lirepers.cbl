@@ -8,6 +8,10 @@
       *On assigne le fichier à un Allias avec le sens de lecture
            SELECT FICHIER-PERSONNES ASSIGN TO "personnes.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *Fichier des résultats de la recherche, pour ne plus se
+      *limiter à ce qui défile à l'écran
+           SELECT FICHIER-RESULTATS ASSIGN TO "resultats-personnes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,11 +26,14 @@
                10 F-JOUR              PIC 9(02).
                10 F-ANNEE             PIC 9(04).
 
+       FD FICHIER-RESULTATS.
+       01  F-RESULTAT                 PIC X(144).
+
        WORKING-STORAGE SECTION.
       *Groupe de variable pour stocker les données après transfert
       *du fichier comprenant un tableau pour chaque ligne de donnée
        01  WS-TABLE-PERSONNES.
-           05 WS-PERSONNES OCCURS 10 TIMES.
+           05 WS-PERSONNES OCCURS 500 TIMES.
                10 WS-NOM              PIC X(15).
                10 WS-PRENOM           PIC X(15).
                10 WS-DATE.
@@ -35,7 +42,7 @@
                    15 WS-ANNEE        PIC 9(04).
       *Groupe de variable avec filler pour affichage final
        01  WS-TABLE-OUTPUT.
-           05 WS-OUTPUT OCCURS 10 TIMES.
+           05 WS-OUTPUT OCCURS 500 TIMES.
                10 FILLER              PIC X(06) 
                                        VALUE "Nom : ".
                10 WS-OUTPUT-NOM       PIC X(15).
@@ -53,20 +60,38 @@
                10 FILLER              PIC X(10)
                                        VALUE "   Âge : ".
                10 WS-OUTPUT-AGE       PIC 9(03).
+               10 FILLER              PIC X(14)
+                                       VALUE "Nom complet : ".
+               10 WS-OUTPUT-COMPLET   PIC X(41).
                10 FILLER              PIC X VALUE X"0A".
       
       *variable et limiteur pour indexer le tableau
-       77  WS-INDEX                   PIC 9(02) VALUE 1.
-       77  WS-INDEX-MAX               PIC 9(02) VALUE 10.
+       77  WS-INDEX                   PIC 9(04) VALUE 1.
+       77  WS-INDEX-MAX               PIC 9(04) VALUE 500.
+      *Compteur des résultats écrits dans le fichier de sortie
+       77  WS-NB-RESULTATS            PIC 9(04) VALUE 0.
       *Variable pour condition de fin de lecture fichier
        77  WS-FIN-FICHIER             PIC X VALUE "N".
+      *Zone de travail pour l'appel du sous-programme TestString,
+      *qui assemble le prénom et le nom de la personne.
+       01  WS-PRENOM-BUF              PIC X(20).
+       01  WS-NOM-BUF                 PIC X(20).
+       01  WS-NOM-COMPLET-BUF         PIC X(41).
       *Variable pour saisie utilisateur
        01  WS-SAISIE                  PIC X(15).
+      *Longueur de la saisie, pour la recherche par préfixe
+       77  WS-SAISIE-LEN              PIC 9(02) VALUE 0.
       *Groupe de variable pour stocker la date actuelle
        01  WS-CURRENT-DATE.
            05 WS-CURRENT-ANNEE        PIC 9(04).
            05 WS-CURRENT-MOIS         PIC 9(02).
            05 WS-CURRENT-JOUR         PIC 9(02).
+      *Indicateur et date de référence pour le calcul d'âge
+       77  WS-MODE-AGE                PIC 9(01) VALUE 1.
+       01  WS-REF-DATE.
+           05 WS-REF-ANNEE            PIC 9(04).
+           05 WS-REF-MOIS             PIC 9(02).
+           05 WS-REF-JOUR             PIC 9(02).
 
        PROCEDURE DIVISION.
       *Paragraphe permettant la lecture du fichier
@@ -75,7 +100,12 @@
            THRU    0100-READ-END.
       *Saisie utilisateur du nom recherché
            DISPLAY "Veuillez choisir la personne".
-           ACCEPT WS-SAISIE.        
+           ACCEPT WS-SAISIE.
+           COMPUTE WS-SAISIE-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-SAISIE)).
+      *Paragraphe permettant de choisir la date de référence pour l'âge
+           PERFORM 0150-DATE-REF-START
+           THRU    0150-DATE-REF-END.
       *Paragraphe permettant l'affichage final des données voulues
            PERFORM 0200-OUTPUT-START
            THRU    0200-OUTPUT-END.
@@ -114,32 +144,77 @@
            EXIT.
        0100-READ-END.
 
+       0150-DATE-REF-START.
+      *Par défaut l'âge se calcule au jour courant ; on permet
+      *de choisir une date de référence à la place (ex : "quel
+      *âge avait-il le 1er septembre 2025").
+           DISPLAY "Age au jour courant (1) ou a une date de".
+           DISPLAY "reference (2) ? ".
+           ACCEPT WS-MODE-AGE.
+
+           IF WS-MODE-AGE = 2
+               DISPLAY "Jour de reference (JJ) :"
+               ACCEPT WS-REF-JOUR
+               DISPLAY "Mois de reference (MM) :"
+               ACCEPT WS-REF-MOIS
+               DISPLAY "Annee de reference (AAAA) :"
+               ACCEPT WS-REF-ANNEE
+           END-IF.
+
+           EXIT.
+       0150-DATE-REF-END.
+
        0200-OUTPUT-START.
+           OPEN OUTPUT FICHIER-RESULTATS.
       *On transfère toutes les données pour préparer l'affichage final
            PERFORM VARYING WS-INDEX FROM 1 BY 1
                    UNTIL WS-INDEX > WS-INDEX-MAX
                MOVE WS-NOM(WS-INDEX)    TO WS-OUTPUT-NOM(WS-INDEX)
                MOVE WS-PRENOM(WS-INDEX) TO WS-OUTPUT-PRENOM(WS-INDEX)
+               MOVE WS-PRENOM(WS-INDEX) TO WS-PRENOM-BUF
+               MOVE WS-NOM(WS-INDEX)    TO WS-NOM-BUF
+               CALL "TestString" USING WS-PRENOM-BUF
+                                        WS-NOM-BUF
+                                        WS-NOM-COMPLET-BUF
+               MOVE WS-NOM-COMPLET-BUF  TO
+                                     WS-OUTPUT-COMPLET(WS-INDEX)
                MOVE WS-JOUR(WS-INDEX)   TO WS-OUTPUT-JOUR(WS-INDEX)
                MOVE WS-MOIS(WS-INDEX)   TO WS-OUTPUT-MOIS(WS-INDEX)
                MOVE WS-ANNEE(WS-INDEX)  TO WS-OUTPUT-ANNEE(WS-INDEX)
       *Paragraphe permettant le calcul de l'âge
                PERFORM 0300-AGE-START
                THRU    0300-AGE-END
-      *On compare le nom demandé à ceux du tableau
-               IF WS-SAISIE = WS-NOM(WS-INDEX)
-      *On affiche les données correspondantes au nom demandé
-                   DISPLAY WS-OUTPUT(WS-INDEX)
+      *On compare le début du nom du tableau à la saisie, pour
+      *retrouver Martin, Martinez... à partir de "Mart"
+               IF WS-SAISIE-LEN > 0 AND
+                  WS-NOM(WS-INDEX)(1:WS-SAISIE-LEN) =
+                  WS-SAISIE(1:WS-SAISIE-LEN)
+      *On écrit la correspondance dans le fichier de résultats
+      *au lieu de la faire défiler à l'écran
+                   MOVE WS-OUTPUT(WS-INDEX)(1:144) TO F-RESULTAT
+                   WRITE F-RESULTAT
+                   ADD 1 TO WS-NB-RESULTATS
                END-IF
            END-PERFORM.
-           
+
+           CLOSE FICHIER-RESULTATS.
+
+           DISPLAY WS-NB-RESULTATS " resultat(s) ecrit(s) dans "
+                   "resultats-personnes.txt".
 
            EXIT.
        0200-OUTPUT-END.
 
        0300-AGE-START.
-      *On stocke la date actuelle dans un ensemble de variable
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+      *On stocke la date de référence (aujourd'hui ou saisie) dans
+      *le même ensemble de variable utilisé par le reste du calcul.
+           IF WS-MODE-AGE = 2
+               MOVE WS-REF-ANNEE TO WS-CURRENT-ANNEE
+               MOVE WS-REF-MOIS  TO WS-CURRENT-MOIS
+               MOVE WS-REF-JOUR  TO WS-CURRENT-JOUR
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           END-IF.
       *On compare les mois pour le calcul de l'age
            EVALUATE WS-OUTPUT-MOIS(WS-INDEX)
                 WHEN < WS-CURRENT-MOIS
