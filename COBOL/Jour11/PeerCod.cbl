@@ -1,11 +1,31 @@
-      *Demander à l'utilisateur de saisir le nombre de convive et 
+      *Demander à l'utilisateur de saisir le nombre de convive et
       *afficher le nombre de pizza à commander sachant que chaque
       *convive consomme 1,1 Pizza.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PeerCod.
-       AUTHOR. 
+       AUTHOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Catalogue des pizzas disponibles, pour ne plus figer les 8
+      *recettes en dur dans le programme.
+           SELECT FICHIER-PIZZAS ASSIGN TO "pizzas.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Commande finale à transmettre au traiteur.
+           SELECT FICHIER-COMMANDE ASSIGN TO "commande-pizzas.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-PIZZAS.
+       01  F-PIZZA-NOM        PIC X(20).
+
+       FD FICHIER-COMMANDE.
+       01  F-LIGNE-COMMANDE   PIC X(60).
+
        WORKING-STORAGE SECTION.
        01  WS-CONSIDERATION        PIC X.
            88 WS-CONSIDERATION-OUI VALUE "Y".
@@ -14,7 +34,9 @@
        77  WS-INDEX                 PIC 9(02).
 
        01  WS-ALEATOIRE                       PIC 9(03).
-       01  WS-ALEATOIRE-2                     PIC 9(03).
+      *Graine du générateur aléatoire, tirée de l'heure courante au
+      *lancement pour que chaque exécution tire des pizzas différentes.
+       77  WS-GRAINE-ALEATOIRE                PIC 9(06).
 
        01  WS-CONVIVE.
            05 WS-CONVIVE-PRESENT              PIC 9(02).
@@ -30,27 +52,46 @@
            05 WS-FILLER                       PIC X(10) VALUE SPACE.
            05 WS-PIZZA-MAX                    PIC 9(03).99.
 
+      *Catalogue des pizzas, lu depuis FICHIER-PIZZAS, avec le
+      *nombre de fois où chacune a été commandée.
        01  WS-PIZZA-TYPE.
-           05 WS-PIZZA-1-ED     PIC X(20) VALUE "PEPERONI".
-           05 WS-PIZZA-2-ED     PIC X(20) VALUE "MARGHERITA".
-           05 WS-PIZZA-3-ED     PIC X(20) VALUE "ROMANA".
-           05 WS-PIZZA-4-ED     PIC X(20) VALUE "WELSH".
-           05 WS-PIZZA-5-ED     PIC X(20) VALUE "VEGETARIENNE".
-           05 WS-PIZZA-6-ED     PIC X(20) VALUE "4 FROMAGES".
-           05 WS-PIZZA-7-ED     PIC X(20) VALUE "REGINA".
-           05 WS-PIZZA-8-ED     PIC X(20) VALUE "HAWAIENNE".
-           05 WS-PIZZA-1        PIC 9(03) VALUE ZERO.
-           05 WS-PIZZA-2        PIC 9(03) VALUE ZERO.
-           05 WS-PIZZA-3        PIC 9(03) VALUE ZERO.
-           05 WS-PIZZA-4        PIC 9(03) VALUE ZERO.
-           05 WS-PIZZA-5        PIC 9(03) VALUE ZERO.
-           05 WS-PIZZA-6        PIC 9(03) VALUE ZERO.
-           05 WS-PIZZA-7        PIC 9(03) VALUE ZERO.
-           05 WS-PIZZA-8        PIC 9(03) VALUE ZERO.
-           05 WS-PIZZA-CHOIX    PIC 9.
+           05 WS-PIZZA-ENTREE OCCURS 20 TIMES.
+               10 WS-PIZZA-ED       PIC X(20).
+               10 WS-PIZZA-COMPTEUR PIC 9(03) VALUE ZERO.
+           05 WS-PIZZA-CHOIX    PIC 9(02).
+
+      *Nombre de pizzas réellement lues dans le catalogue.
+       77  WS-MAX-PIZZA         PIC 9(02) VALUE 0.
+       77  WS-MAX-CATA-PIZZA    PIC 9(02) VALUE 20.
+      *Booléen pour fermer le fichier catalogue en fin de lecture.
+       77  WS-FIN-PIZZAS        PIC X(01) VALUE "N".
+      *Total brut de pizzas commandées, avant la marge de 1,1.
+       77  WS-PIZZA-TOTAL-BRUT  PIC 9(04).
+      *Total des votes déjà exprimés, pour pondérer la roulette des
+      *indécis selon les goûts déjà connus plutôt qu'à parts égales.
+       77  WS-PIZZA-TOTAL-VOTES PIC 9(04) VALUE 0.
+       77  WS-ROULETTE-CUMUL    PIC 9(03) VALUE 0.
+       77  WS-ROULETTE-TROUVE   PIC X(01) VALUE "N".
+      *Quantité finale à commander, recalculée pour la note envoyée
+      *au traiteur.
+       77  WS-PIZZA-COMMANDE    PIC 9(03)V99 VALUE 0.
 
        PROCEDURE DIVISION.
-           
+
+      *On initialise le générateur aléatoire une seule fois, à partir
+      *de l'heure courante, pour que la roulette des indécis ne tire
+      *plus toujours la même pizza d'une exécution à l'autre.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-GRAINE-ALEATOIRE.
+      *FUNCTION RANDOM renvoie une fraction entre 0 et 1 : on la met
+      *à l'échelle 0-99 avant de la stocker dans WS-ALEATOIRE (une
+      *PICTURE entière), sinon la partie décimale est tronquée et le
+      *tirage vaut toujours zéro.
+           COMPUTE WS-ALEATOIRE =
+                   FUNCTION RANDOM(WS-GRAINE-ALEATOIRE) * 100.
+
+           PERFORM 9741-LE-MENU-DU-JOUR
+           THRU    4826-C-EST-CE-QU-IL-Y-A.
+
            PERFORM 9830-LA-CAF
            THRU    5649-AH-OUAIS-T-ES-BIEN.
 
@@ -66,15 +107,68 @@
            PERFORM 8730-IL-EST-MALPOLI
            THRU    2674-OUI-IL-L-EST.
 
-           PERFORM 2467-TU-CONSIDERE-OU-PAS 
+           PERFORM 2467-TU-CONSIDERE-OU-PAS
            THRU    1209-TU-AS-FINI-DE-CONSIDERER.
 
+           PERFORM 7412-LA-NOTE-POUR-LE-TRAITEUR
+           THRU    8523-BON-APPETIT.
+
            PERFORM 6438-QUI-VEUT-GAGNER-DE-L-ARGENT-EN-MASSE
            THRU    2516-LA-REPONSE-D.
 
            STOP RUN.
 
       ******************************************************************
+      *Écrit la commande finale, pizza par pizza, dans un fichier
+      *à transmettre au traiteur.
+       7412-LA-NOTE-POUR-LE-TRAITEUR.
+           OPEN OUTPUT FICHIER-COMMANDE.
+
+           MOVE 0 TO WS-PIZZA-TOTAL-BRUT.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-MAX-PIZZA
+               IF WS-PIZZA-COMPTEUR(WS-INDEX) > 0
+                   STRING WS-PIZZA-ED(WS-INDEX) " : "
+                          WS-PIZZA-COMPTEUR(WS-INDEX)
+                          DELIMITED BY SIZE INTO F-LIGNE-COMMANDE
+                   WRITE F-LIGNE-COMMANDE
+               END-IF
+               ADD WS-PIZZA-COMPTEUR(WS-INDEX) TO WS-PIZZA-TOTAL-BRUT
+           END-PERFORM.
+
+           COMPUTE WS-PIZZA-COMMANDE = WS-PIZZA-TOTAL-BRUT * 1.1.
+           STRING "TOTAL A COMMANDER : " WS-PIZZA-COMMANDE
+                  DELIMITED BY SIZE INTO F-LIGNE-COMMANDE.
+           WRITE F-LIGNE-COMMANDE.
+
+           CLOSE FICHIER-COMMANDE.
+
+           EXIT.
+       8523-BON-APPETIT.
+
+      *Lecture du catalogue pour constituer la liste des pizzas
+      *proposées, au lieu de huit recettes figées dans le programme.
+       9741-LE-MENU-DU-JOUR.
+           OPEN INPUT FICHIER-PIZZAS.
+
+           PERFORM UNTIL WS-FIN-PIZZAS = "O"
+               READ FICHIER-PIZZAS
+                   AT END
+                       MOVE "O" TO WS-FIN-PIZZAS
+                   NOT AT END
+                       IF WS-MAX-PIZZA < WS-MAX-CATA-PIZZA
+                           ADD 1 TO WS-MAX-PIZZA
+                           MOVE F-PIZZA-NOM
+                               TO WS-PIZZA-ED(WS-MAX-PIZZA)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-PIZZAS.
+
+           EXIT.
+       4826-C-EST-CE-QU-IL-Y-A.
+
        6438-QUI-VEUT-GAGNER-DE-L-ARGENT-EN-MASSE.
            DISPLAY "Exact".
            DISPLAY "la réponse exacte".
@@ -124,28 +218,17 @@
        2179-ILS-SACHENT.
 
        2681-C-EST-LA-COMMANDE.
-                ACCEPT WS-PIZZA-CHOIX
-                EVALUATE WS-PIZZA-CHOIX
-                    WHEN = 1
-                        ADD 1 TO WS-PIZZA-1
-                    WHEN = 2
-                        ADD 1 TO WS-PIZZA-2
-                    WHEN = 3
-                        ADD 1 TO WS-PIZZA-3
-                    WHEN = 4
-                        ADD 1 TO WS-PIZZA-4
-                    WHEN = 5
-                        ADD 1 TO WS-PIZZA-5
-                    WHEN = 6
-                        ADD 1 TO WS-PIZZA-6
-                    WHEN = 7
-                        ADD 1 TO WS-PIZZA-7
-                    WHEN = 8
-                        ADD 1 TO WS-PIZZA-8
-                    WHEN OTHER 
-                        DISPLAY "T'es pas clair frère !"
-                        ADD 1 TO WS-CONVIVE-PRESENT-INDECIS
-                    END-EVALUATE
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-MAX-PIZZA
+               DISPLAY WS-INDEX ") " WS-PIZZA-ED(WS-INDEX)
+           END-PERFORM
+           ACCEPT WS-PIZZA-CHOIX
+           IF WS-PIZZA-CHOIX > 0 AND WS-PIZZA-CHOIX <= WS-MAX-PIZZA
+               ADD 1 TO WS-PIZZA-COMPTEUR(WS-PIZZA-CHOIX)
+           ELSE
+               DISPLAY "T'es pas clair frère !"
+               ADD 1 TO WS-CONVIVE-PRESENT-INDECIS
+           END-IF.
            EXIT.
        1689-GENRE-LE-GOUT.
        
@@ -163,26 +246,49 @@
            EXIT.
        0568-CONSIDERE-LA.
 
+      *Tire au sort une pizza du catalogue pour les indécis, en
+      *pondérant les 100 tranches selon les votes déjà reçus par
+      *chaque recette (à parts égales s'il n'y a encore aucun vote).
        8467-C-EST-LA-ROULETTE.
-           COMPUTE WS-ALEATOIRE = FUNCTION RANDOM (WS-ALEATOIRE-2).
-           EVALUATE WS-ALEATOIRE
-                WHEN < 12
-                    ADD 1 TO WS-PIZZA-1
-                WHEN < 25
-                    ADD 1 TO WS-PIZZA-2
-                WHEN < 37
-                    ADD 1 TO WS-PIZZA-3
-                WHEN < 50
-                    ADD 1 TO WS-PIZZA-4
-                WHEN < 62
-                    ADD 1 TO WS-PIZZA-5
-                WHEN < 75
-                    ADD 1 TO WS-PIZZA-6
-                WHEN < 87
-                    ADD 1 TO WS-PIZZA-7
-                WHEN < 101
-                    ADD 1 TO WS-PIZZA-8
-           END-EVALUATE.
+      *On tire la valeur suivante de la séquence initialisée au
+      *lancement du programme, au lieu de rappeler FUNCTION RANDOM
+      *avec une graine figée qui renverrait toujours la même valeur.
+      *Même mise à l'échelle 0-99 qu'au tirage initial.
+           COMPUTE WS-ALEATOIRE = FUNCTION RANDOM * 100.
+
+           MOVE 0 TO WS-PIZZA-TOTAL-VOTES.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-MAX-PIZZA
+               ADD WS-PIZZA-COMPTEUR(WS-INDEX) TO WS-PIZZA-TOTAL-VOTES
+           END-PERFORM.
+
+           IF WS-PIZZA-TOTAL-VOTES = 0
+               COMPUTE WS-PIZZA-CHOIX =
+                   (WS-ALEATOIRE * WS-MAX-PIZZA / 100) + 1
+               IF WS-PIZZA-CHOIX > WS-MAX-PIZZA
+                   MOVE WS-MAX-PIZZA TO WS-PIZZA-CHOIX
+               END-IF
+           ELSE
+               MOVE 0   TO WS-ROULETTE-CUMUL
+               MOVE "N" TO WS-ROULETTE-TROUVE
+               MOVE 0   TO WS-PIZZA-CHOIX
+               PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > WS-MAX-PIZZA
+                          OR WS-ROULETTE-TROUVE = "O"
+                   COMPUTE WS-ROULETTE-CUMUL = WS-ROULETTE-CUMUL +
+                       (WS-PIZZA-COMPTEUR(WS-INDEX) * 100
+                           / WS-PIZZA-TOTAL-VOTES)
+                   IF WS-ALEATOIRE < WS-ROULETTE-CUMUL
+                       MOVE WS-INDEX TO WS-PIZZA-CHOIX
+                       MOVE "O"      TO WS-ROULETTE-TROUVE
+                   END-IF
+               END-PERFORM
+               IF WS-PIZZA-CHOIX = 0
+                   MOVE WS-MAX-PIZZA TO WS-PIZZA-CHOIX
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-PIZZA-COMPTEUR(WS-PIZZA-CHOIX).
            EXIT.
        3748-TOUT-SUR-LE-ROUGE.
 
@@ -193,15 +299,13 @@
                        PERFORM 8467-C-EST-LA-ROULETTE
                        THRU    3748-TOUT-SUR-LE-ROUGE
                    END-PERFORM
-                   COMPUTE WS-PIZZA-MAX = (WS-PIZZA-1
-                                         + WS-PIZZA-2
-                                         + WS-PIZZA-3
-                                         + WS-PIZZA-4
-                                         + WS-PIZZA-5
-                                         + WS-PIZZA-6
-                                         + WS-PIZZA-7
-                                         + WS-PIZZA-8)
-                                         * 1.1
+                   MOVE 0 TO WS-PIZZA-TOTAL-BRUT
+                   PERFORM VARYING WS-INDEX FROM 1 BY 1
+                           UNTIL WS-INDEX > WS-MAX-PIZZA
+                       ADD WS-PIZZA-COMPTEUR(WS-INDEX)
+                           TO WS-PIZZA-TOTAL-BRUT
+                   END-PERFORM
+                   COMPUTE WS-PIZZA-MAX = WS-PIZZA-TOTAL-BRUT * 1.1
                    DISPLAY "Vous devez commander" WS-PIZZA-MAX
                WHEN = "y"
                    MOVE FUNCTION UPPER-CASE(WS-CONSIDERATION)
@@ -214,19 +318,17 @@
                    PERFORM 1208-TU-CONSIDERE-OU-PAS-2
                    THRU    2468-TU-AS-FINI-DE-CONSIDERER-2
                WHEN = "n"
-                   COMPUTE WS-PIZZA-MIN = (WS-PIZZA-1
-                                         + WS-PIZZA-2
-                                         + WS-PIZZA-3
-                                         + WS-PIZZA-4
-                                         + WS-PIZZA-5
-                                         + WS-PIZZA-6
-                                         + WS-PIZZA-7
-                                         + WS-PIZZA-8)
-                                         * 1.1
+                   MOVE 0 TO WS-PIZZA-TOTAL-BRUT
+                   PERFORM VARYING WS-INDEX FROM 1 BY 1
+                           UNTIL WS-INDEX > WS-MAX-PIZZA
+                       ADD WS-PIZZA-COMPTEUR(WS-INDEX)
+                           TO WS-PIZZA-TOTAL-BRUT
+                   END-PERFORM
+                   COMPUTE WS-PIZZA-MIN = WS-PIZZA-TOTAL-BRUT * 1.1
                     DISPLAY "Vous devez commander" WS-PIZZA-MIN
                WHEN OTHER DISPLAY "J'ai pas compris recommence"
                           PERFORM 0384-CONSIDERE-BASE
-                          THRU    0568-CONSIDERE-LA 
+                          THRU    0568-CONSIDERE-LA
            END-EVALUATE
            EXIT.
        1209-TU-AS-FINI-DE-CONSIDERER.
