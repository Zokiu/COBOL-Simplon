@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Horodatage.
+       AUTHOR. Terry.
+
+      *Sous-programme partagé : formate la date et l'heure système en
+      *"JJ/MM/AAAA HH:MM:SS", pour que chaque programme batch puisse
+      *écrire un même en-tête d'audit sur ses fichiers de sortie sans
+      *reformater FUNCTION CURRENT-DATE chacun de son côté.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATE-HEURE-SYS   PIC X(21).
+
+       LINKAGE SECTION.
+       01  WS-HORODATAGE       PIC X(19).
+
+       PROCEDURE DIVISION USING WS-HORODATAGE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE-SYS.
+
+           STRING WS-DATE-HEURE-SYS(7:2)  "/"
+                  WS-DATE-HEURE-SYS(5:2)  "/"
+                  WS-DATE-HEURE-SYS(1:4)  " "
+                  WS-DATE-HEURE-SYS(9:2)  ":"
+                  WS-DATE-HEURE-SYS(11:2) ":"
+                  WS-DATE-HEURE-SYS(13:2)
+                  DELIMITED BY SIZE INTO WS-HORODATAGE.
+
+           GOBACK.
