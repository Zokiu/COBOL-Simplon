@@ -1,24 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TestString.
-       
+       AUTHOR. Terry.
+
+      *Sous-programme partagé : concatène un prénom et un nom en une
+      *seule chaîne "Prénom Nom", pour être appelé depuis les
+      *programmes qui affichent l'identité complète d'une personne
+      *au lieu de répéter chacun leur propre STRING.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       01 STRINGE PIC Z(20).
-       01 CNTR    PIC 99.
 
-       PROCEDURE DIVISION.
-       
-           STRING "Test1" DELIMITED BY SIZE
-                  "Test3" DELIMITED BY SIZE
-                          INTO STRINGE.
-           STRING FUNCTION TRIM(STRINGE) DELIMITED BY SIZE
-                  "Test2" DELIMITED BY SIZE
-                          INTO STRINGE.
-           INSPECT STRINGE
-              TALLYING CNTR 
-              FOR ALL CHARACTERS BEFORE INITIAL SPACES.
-           MOVE " " TO STRINGE(CNTR:1).
-           DISPLAY STRINGE.
+       LINKAGE SECTION.
+       01  WS-PRENOM        PIC X(20).
+       01  WS-NOM           PIC X(20).
+       01  WS-NOM-COMPLET   PIC X(41).
+
+       PROCEDURE DIVISION USING WS-PRENOM WS-NOM WS-NOM-COMPLET.
+
+           MOVE SPACES TO WS-NOM-COMPLET.
+           STRING FUNCTION TRIM(WS-PRENOM) DELIMITED BY SIZE
+                  " "                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NOM)    DELIMITED BY SIZE
+                  INTO WS-NOM-COMPLET.
 
-           STOP RUN.
+           GOBACK.
