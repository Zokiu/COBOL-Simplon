@@ -4,54 +4,163 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
-       01  G1    PIC 9(2) VALUE 12.
-       01  G2    PIC 9(2) VALUE 09.
-       01  G3    PIC 9(2) VALUE 17.
-       01  G4    PIC 9(2) VALUE 08.
-       01  G5    PIC 9(2) VALUE 20.
-       01  G6    PIC 9(2) VALUE 14.
-       01  G7    PIC 9(2) VALUE 06.
+
+       01  WS-GRADES.
+           05 WS-GRADE       OCCURS 20 TIMES PIC 9(02).
+       77  WS-NB-GRADE       PIC 9(02) VALUE 0.
+       77  WS-MAX-GRADE      PIC 9(02) VALUE 20.
+       77  WS-INDEX          PIC 9(02).
+       77  WS-SOMME          PIC 9(04).
 
        01  MAXGRADE  PIC 9(2).
        01  MINGRADE  PIC 9(2).
        01  AVERAGE   PIC 9(2).
+      *Écart entre la note la plus haute et la plus basse.
+       01  SPREAD    PIC 9(2).
+      *Taux de réussite, en pourcentage de notes atteignant le seuil.
+       01  PASSRATE  PIC 9(3).
 
        01  CHOICE    PIC 9(1).
 
+      *Note minimale pour être considéré comme reçu.
+       77  WS-SEUIL-PASSAGE  PIC 9(02) VALUE 10.
+       77  WS-NB-REUSSITES   PIC 9(02) VALUE 0.
+
        PROCEDURE DIVISION.
-           
-           
+
+           PERFORM 0100-SAISIE-NOTES-DEB
+           THRU    0100-SAISIE-NOTES-FIN.
+
       *Lancement du programme avec un menu principal
-           PERFORM UNTIL CHOICE = 4
+           PERFORM UNTIL CHOICE = 6
                DISPLAY "Bienvenue dans votre carnet de note,"
                DISPLAY "Que voulez-vous faire ?"
                DISPLAY "1- Afficher la moyenne de vos notes"
                DISPLAY "2- Afficher la note la plus basse"
                DISPLAY "3- Afficher la note la plus haute"
-               DISPLAY "4- Quitter"
+               DISPLAY "4- Afficher le taux de réussite"
+               DISPLAY "5- Afficher l'écart entre les notes"
+               DISPLAY "6- Quitter"
       *Choix de l'utilisateur
                ACCEPT CHOICE
-      
+
            EVALUATE CHOICE
-      *Calcul et affichage de la moyenne des variables G
+      *Calcul et affichage de la moyenne des notes saisies
              WHEN = 1
-              MOVE FUNCTION MEAN(G1, G2, G3, G4, G5, G6, G7) TO AVERAGE
+              PERFORM 0200-MOYENNE-DEB
+              THRU    0200-MOYENNE-FIN
               DISPLAY "La moyenne de vos notes est : "
               DISPLAY AVERAGE
       *Recherche et affichage de la note la plus basse
              WHEN = 2
-              MOVE FUNCTION MIN(G1, G2, G3, G4, G5, G6, G7) TO MINGRADE
+              PERFORM 0300-MINIMUM-DEB
+              THRU    0300-MINIMUM-FIN
               DISPLAY "Votre note la plus basse est : "
               DISPLAY MINGRADE
       *Recherche et affichage de la note la plus haute
              WHEN = 3
-              MOVE FUNCTION MAX(G1, G2, G3, G4, G5, G6, G7) TO MAXGRADE
+              PERFORM 0400-MAXIMUM-DEB
+              THRU    0400-MAXIMUM-FIN
               DISPLAY "Votre note la plus haute est : "
               DISPLAY MAXGRADE
+      *Calcul et affichage du taux de réussite
+             WHEN = 4
+              PERFORM 0500-TAUX-REUSSITE-DEB
+              THRU    0500-TAUX-REUSSITE-FIN
+              DISPLAY "Votre taux de réussite est : " PASSRATE "%"
+      *Calcul et affichage de l'écart entre la note la plus haute
+      *et la plus basse
+             WHEN = 5
+              PERFORM 0300-MINIMUM-DEB
+              THRU    0300-MINIMUM-FIN
+              PERFORM 0400-MAXIMUM-DEB
+              THRU    0400-MAXIMUM-FIN
+              PERFORM 0600-ECART-DEB
+              THRU    0600-ECART-FIN
+              DISPLAY "L'écart entre vos notes est : " SPREAD
              WHEN OTHER
                    CONTINUE
            END-EVALUATE
            END-PERFORM.
 
            STOP RUN.
+
+      *Saisie d'un nombre variable de notes, dans la limite de
+      *WS-MAX-GRADE, au lieu des 7 notes fixes d'origine.
+       0100-SAISIE-NOTES-DEB.
+           DISPLAY "Combien de notes voulez-vous saisir (1-"
+                   WS-MAX-GRADE ") ?"
+           ACCEPT  WS-NB-GRADE.
+           IF WS-NB-GRADE < 1 OR WS-NB-GRADE > WS-MAX-GRADE
+               MOVE WS-MAX-GRADE TO WS-NB-GRADE
+           END-IF.
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > WS-NB-GRADE
+               DISPLAY "Saisir la note n°" WS-INDEX
+               ACCEPT  WS-GRADE(WS-INDEX)
+           END-PERFORM.
+
+           EXIT.
+       0100-SAISIE-NOTES-FIN.
+
+      *Calcul de la moyenne des notes réellement saisies.
+       0200-MOYENNE-DEB.
+           MOVE 0 TO WS-SOMME.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > WS-NB-GRADE
+               ADD WS-GRADE(WS-INDEX) TO WS-SOMME
+           END-PERFORM.
+           COMPUTE AVERAGE = WS-SOMME / WS-NB-GRADE.
+
+           EXIT.
+       0200-MOYENNE-FIN.
+
+      *Recherche de la note la plus basse parmi les notes saisies.
+       0300-MINIMUM-DEB.
+           MOVE WS-GRADE(1) TO MINGRADE.
+           PERFORM VARYING WS-INDEX FROM 2 BY 1
+                               UNTIL WS-INDEX > WS-NB-GRADE
+               IF WS-GRADE(WS-INDEX) < MINGRADE
+                   MOVE WS-GRADE(WS-INDEX) TO MINGRADE
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+       0300-MINIMUM-FIN.
+
+      *Recherche de la note la plus haute parmi les notes saisies.
+       0400-MAXIMUM-DEB.
+           MOVE WS-GRADE(1) TO MAXGRADE.
+           PERFORM VARYING WS-INDEX FROM 2 BY 1
+                               UNTIL WS-INDEX > WS-NB-GRADE
+               IF WS-GRADE(WS-INDEX) > MAXGRADE
+                   MOVE WS-GRADE(WS-INDEX) TO MAXGRADE
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+       0400-MAXIMUM-FIN.
+
+      *Calcul du taux de réussite, en pourcentage de notes saisies
+      *atteignant le seuil de passage.
+       0500-TAUX-REUSSITE-DEB.
+           MOVE 0 TO WS-NB-REUSSITES.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > WS-NB-GRADE
+               IF WS-GRADE(WS-INDEX) >= WS-SEUIL-PASSAGE
+                   ADD 1 TO WS-NB-REUSSITES
+               END-IF
+           END-PERFORM.
+           COMPUTE PASSRATE = WS-NB-REUSSITES * 100 / WS-NB-GRADE.
+
+           EXIT.
+       0500-TAUX-REUSSITE-FIN.
+
+      *Calcul de l'écart entre la note la plus haute et la plus
+      *basse, à partir de MAXGRADE et MINGRADE déjà calculées.
+       0600-ECART-DEB.
+           COMPUTE SPREAD = MAXGRADE - MINGRADE.
+
+           EXIT.
+       0600-ECART-FIN.
