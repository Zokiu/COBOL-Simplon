@@ -2,26 +2,72 @@
        PROGRAM-ID. Mod3.
        AUTHOR. Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Rapport des multiples trouvés, pour ne plus se limiter à
+      *l'affichage écran.
+       SELECT FICHIER-MULTIPLES ASSIGN TO "multiples.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-MULTIPLES.
+       01  F-LIGNE-MULTIPLE   PIC X(40).
+
        WORKING-STORAGE SECTION.
-           
+
        01 WS-NUMB         PIC 9(3).
-       01 WS-RESULT       PIC 9(1).
+       01 WS-RESULT       PIC 9(3).
        01 WS-REMAINDER    PIC 9(3).
 
+      *Diviseur et borne, saisis par l'utilisateur, au lieu du 3 et
+      *du 100 figés en dur.
+       01 WS-DIVISEUR     PIC 9(3).
+       01 WS-BORNE-MAX    PIC 9(3).
+
        PROCEDURE DIVISION.
-      *Test de la variable avant donc variable à 101 pour aller à 100
+
+           DISPLAY "Quel multiple voulez-vous rechercher ?".
+           ACCEPT WS-DIVISEUR.
+
+      *Un diviseur à zéro laisserait WS-REMAINDER inchangé à chaque
+      *passage de la boucle au lieu de faire planter le programme :
+      *on resaisit tant que le diviseur n'est pas strictement positif.
+           PERFORM UNTIL WS-DIVISEUR > 0
+               DISPLAY "Le diviseur doit etre superieur a zero."
+               DISPLAY "Quel multiple voulez-vous rechercher ?"
+               ACCEPT WS-DIVISEUR
+           END-PERFORM.
+
+           DISPLAY "Jusqu'à quelle valeur (1-999) ?".
+           ACCEPT WS-BORNE-MAX.
+
+           OPEN OUTPUT FICHIER-MULTIPLES.
+
+      *Test de la variable avant donc variable à borne+1 pour
+      *aller jusqu'à la borne
            PERFORM VARYING WS-NUMB
-                   FROM 1 BY 1 UNTIL WS-NUMB = 101
-      *On divise la valeure itérée par 3
+                   FROM 1 BY 1 UNTIL WS-NUMB > WS-BORNE-MAX
+      *On divise la valeure itérée par le diviseur choisi
       *On stocke le résultat dans une variable poubelle
       *On garde le reste dans une variable pour test ultérieur
-           DIVIDE WS-NUMB BY 3 GIVING WS-RESULT REMAINDER WS-REMAINDER
+           DIVIDE WS-NUMB BY WS-DIVISEUR
+                  GIVING WS-RESULT REMAINDER WS-REMAINDER
 
       *On teste si le reste de la division est bien à 0
            IF WS-REMAINDER = 0
-               THEN DISPLAY WS-NUMB " est un multiple de 3"
+               DISPLAY WS-NUMB " est un multiple de " WS-DIVISEUR
+               MOVE SPACES TO F-LIGNE-MULTIPLE
+               STRING WS-NUMB " est un multiple de " WS-DIVISEUR
+                      DELIMITED BY SIZE INTO F-LIGNE-MULTIPLE
+               WRITE F-LIGNE-MULTIPLE
+           END-IF
 
            END-PERFORM.
 
+           CLOSE FICHIER-MULTIPLES.
+
            STOP RUN.
