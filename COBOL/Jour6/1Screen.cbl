@@ -4,7 +4,19 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
+      *Tableau complet des tâches, bien au-delà des 5 cases affichées
+      *en même temps à l'écran ; on les parcourt par pages de 5.
+       01 WS-TASKS.
+           02 WS-TASK-ENTRY OCCURS 20 TIMES.
+               03 WS-TASK-LIBELLE PIC X(15).
+      *Statut de la tâche : "N" en cours, "O" terminée.
+               03 WS-TASK-STATUT  PIC X(01) VALUE "N".
+      *Date d'échéance de la tâche, au format JJ/MM/AAAA ; laissée à
+      *blanc si la tâche n'a pas de date limite.
+               03 WS-TASK-ECHEANCE PIC X(10) VALUE SPACES.
+
+      *Cases affichées à l'écran pour la page courante.
        01 TASKS.
            02 TASK1 PIC X(15).
            02 TASK2 PIC X(15).
@@ -12,6 +24,44 @@
            02 TASK4 PIC X(15).
            02 TASK5 PIC X(15).
 
+      *Échéances affichées à l'écran pour la page courante.
+       01 ECHEANCES.
+           02 ECH1 PIC X(10).
+           02 ECH2 PIC X(10).
+           02 ECH3 PIC X(10).
+           02 ECH4 PIC X(10).
+           02 ECH5 PIC X(10).
+
+      *Couleur de chaque case, calculée d'après le statut et
+      *l'échéance de la tâche affichée : vert si terminée, rouge si
+      *en retard (non terminée, échéance dépassée), jaune sinon.
+       01 COULEURS.
+           02 COULEUR1 PIC 9(02) VALUE 4.
+           02 COULEUR2 PIC 9(02) VALUE 4.
+           02 COULEUR3 PIC 9(02) VALUE 4.
+           02 COULEUR4 PIC 9(02) VALUE 4.
+           02 COULEUR5 PIC 9(02) VALUE 4.
+
+      *Nombre total de tâches gérées et taille d'une page à l'écran.
+       77 WS-MAX-TASK     PIC 9(02) VALUE 20.
+       77 WS-TAILLE-PAGE  PIC 9(01) VALUE 5.
+       77 WS-DEBUT-PAGE   PIC 9(02) VALUE 1.
+       77 WS-FIN-PAGE     PIC 9(02).
+       77 WS-INDEX        PIC 9(02).
+       77 WS-CASE         PIC 9(01).
+       77 WS-SUITE        PIC X(01) VALUE "O".
+
+      *Date du jour (AAAAMMJJ), pour détecter les tâches en retard.
+       77 WS-AUJOURDHUI   PIC 9(08).
+      *Zone de travail pour convertir une échéance JJ/MM/AAAA en
+      *AAAAMMJJ comparable à WS-AUJOURDHUI.
+       77 WS-ECH-JJ       PIC 9(02).
+       77 WS-ECH-MM       PIC 9(02).
+       77 WS-ECH-AAAA     PIC 9(04).
+       77 WS-ECH-AAAAMMJJ PIC 9(08).
+      *Couleur calculée pour la case en cours de traitement.
+       77 WS-COULEUR-CASE PIC 9(02).
+
        SCREEN SECTION.
 
        01 ECRAN1.
@@ -21,31 +71,199 @@
            02 LINE 03 COL 02 PIC X(08) VALUE "Tache 1"
                BACKGROUND-COLOR 6.
            02 LINE 04 COL 10 PIC X(16) USING TASK1
-               BACKGROUND-COLOR 2 FOREGROUND-COLOR 4.
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR COULEUR1.
+           02 LINE 04 COL 30 PIC X(09) VALUE "Echeance:"
+               BACKGROUND-COLOR 6.
+           02 LINE 04 COL 40 PIC X(10) USING ECH1
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR 7.
            02 LINE 05 COL 02 PIC X(08) VALUE "Tache 2"
                BACKGROUND-COLOR 6.
            02 LINE 06 COL 10 PIC X(16) USING TASK2
-               BACKGROUND-COLOR 2 FOREGROUND-COLOR 4.
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR COULEUR2.
+           02 LINE 06 COL 30 PIC X(09) VALUE "Echeance:"
+               BACKGROUND-COLOR 6.
+           02 LINE 06 COL 40 PIC X(10) USING ECH2
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR 7.
            02 LINE 07 COL 02 PIC X(08) VALUE "Tache 3"
                BACKGROUND-COLOR 6.
            02 LINE 08 COL 10 PIC X(16) USING TASK3
-               BACKGROUND-COLOR 2 FOREGROUND-COLOR 4.
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR COULEUR3.
+           02 LINE 08 COL 30 PIC X(09) VALUE "Echeance:"
+               BACKGROUND-COLOR 6.
+           02 LINE 08 COL 40 PIC X(10) USING ECH3
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR 7.
            02 LINE 09 COL 02 PIC X(08) VALUE "Tache 4"
                BACKGROUND-COLOR 6.
            02 LINE 10 COL 10 PIC X(16) USING TASK4
-               BACKGROUND-COLOR 2 FOREGROUND-COLOR 4.
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR COULEUR4.
+           02 LINE 10 COL 30 PIC X(09) VALUE "Echeance:"
+               BACKGROUND-COLOR 6.
+           02 LINE 10 COL 40 PIC X(10) USING ECH4
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR 7.
            02 LINE 11 COL 02 PIC X(08) VALUE "Tache 5"
                BACKGROUND-COLOR 6.
            02 LINE 12 COL 10 PIC X(16) USING TASK5
-               BACKGROUND-COLOR 2 FOREGROUND-COLOR 4.
-           
-           
-           
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR COULEUR5.
+           02 LINE 12 COL 30 PIC X(09) VALUE "Echeance:"
+               BACKGROUND-COLOR 6.
+           02 LINE 12 COL 40 PIC X(10) USING ECH5
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR 7.
+
        PROCEDURE DIVISION.
-           
-           DISPLAY ECRAN1.
-           ACCEPT  ECRAN1.
-           DISPLAY ECRAN1.
-           
+      *On fixe la date du jour une fois pour toute la session, pour
+      *détecter les tâches en retard.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUJOURDHUI.
+
+      *Défilement des tâches page par page jusqu'à épuisement du
+      *tableau ou choix de l'utilisateur d'arrêter.
+           PERFORM UNTIL WS-DEBUT-PAGE > WS-MAX-TASK OR WS-SUITE = "N"
+               PERFORM 0100-CHARGE-PAGE-DEB
+               THRU    0100-CHARGE-PAGE-FIN
+
+               DISPLAY ECRAN1
+               ACCEPT  ECRAN1
+               DISPLAY ECRAN1
+
+               PERFORM 0200-SAUVE-PAGE-DEB
+               THRU    0200-SAUVE-PAGE-FIN
+
+               PERFORM 0300-BASCULE-STATUT-DEB
+               THRU    0300-BASCULE-STATUT-FIN
+
+               ADD WS-TAILLE-PAGE TO WS-DEBUT-PAGE
+               IF WS-DEBUT-PAGE <= WS-MAX-TASK
+                   DISPLAY "Page suivante ? (O/N)"
+                   ACCEPT WS-SUITE
+               END-IF
+           END-PERFORM.
 
            STOP RUN.
+
+      ******************************************************************
+      *Recopie les tâches de la page courante du tableau complet dans
+      *les cinq cases affichées, et fixe la couleur de chacune selon
+      *son statut.
+       0100-CHARGE-PAGE-DEB.
+           COMPUTE WS-FIN-PAGE = WS-DEBUT-PAGE + WS-TAILLE-PAGE - 1.
+           IF WS-FIN-PAGE > WS-MAX-TASK
+               MOVE WS-MAX-TASK TO WS-FIN-PAGE
+           END-IF.
+
+           MOVE SPACES TO TASKS.
+           MOVE SPACES TO ECHEANCES.
+           MOVE 4      TO COULEUR1 COULEUR2 COULEUR3 COULEUR4 COULEUR5.
+
+           MOVE WS-DEBUT-PAGE TO WS-INDEX.
+           MOVE 1             TO WS-CASE.
+           PERFORM UNTIL WS-INDEX > WS-FIN-PAGE
+               PERFORM 0110-COULEUR-TACHE-DEB
+               THRU    0110-COULEUR-TACHE-FIN
+               EVALUATE WS-CASE
+                   WHEN 1
+                       MOVE WS-TASK-LIBELLE(WS-INDEX)   TO TASK1
+                       MOVE WS-TASK-ECHEANCE(WS-INDEX)  TO ECH1
+                       MOVE WS-COULEUR-CASE             TO COULEUR1
+                   WHEN 2
+                       MOVE WS-TASK-LIBELLE(WS-INDEX)   TO TASK2
+                       MOVE WS-TASK-ECHEANCE(WS-INDEX)  TO ECH2
+                       MOVE WS-COULEUR-CASE             TO COULEUR2
+                   WHEN 3
+                       MOVE WS-TASK-LIBELLE(WS-INDEX)   TO TASK3
+                       MOVE WS-TASK-ECHEANCE(WS-INDEX)  TO ECH3
+                       MOVE WS-COULEUR-CASE             TO COULEUR3
+                   WHEN 4
+                       MOVE WS-TASK-LIBELLE(WS-INDEX)   TO TASK4
+                       MOVE WS-TASK-ECHEANCE(WS-INDEX)  TO ECH4
+                       MOVE WS-COULEUR-CASE             TO COULEUR4
+                   WHEN 5
+                       MOVE WS-TASK-LIBELLE(WS-INDEX)   TO TASK5
+                       MOVE WS-TASK-ECHEANCE(WS-INDEX)  TO ECH5
+                       MOVE WS-COULEUR-CASE             TO COULEUR5
+               END-EVALUATE
+               ADD 1 TO WS-INDEX
+               ADD 1 TO WS-CASE
+           END-PERFORM.
+
+           EXIT.
+       0100-CHARGE-PAGE-FIN.
+
+      *Calcule la couleur de la tâche WS-INDEX courante : vert si
+      *terminée, rouge si en retard (non terminée, échéance passée),
+      *jaune si en cours sans retard.
+       0110-COULEUR-TACHE-DEB.
+           IF WS-TASK-STATUT(WS-INDEX) = "O"
+               MOVE 2 TO WS-COULEUR-CASE
+           ELSE
+               IF WS-TASK-ECHEANCE(WS-INDEX) = SPACES
+                   MOVE 3 TO WS-COULEUR-CASE
+               ELSE
+                   PERFORM 0120-ECHEANCE-AAAAMMJJ-DEB
+                   THRU    0120-ECHEANCE-AAAAMMJJ-FIN
+                   IF WS-ECH-AAAAMMJJ < WS-AUJOURDHUI
+                       MOVE 4 TO WS-COULEUR-CASE
+                   ELSE
+                       MOVE 3 TO WS-COULEUR-CASE
+                   END-IF
+               END-IF
+           END-IF.
+
+           EXIT.
+       0110-COULEUR-TACHE-FIN.
+
+      *Convertit l'échéance JJ/MM/AAAA de la tâche WS-INDEX en
+      *AAAAMMJJ, directement comparable à WS-AUJOURDHUI.
+       0120-ECHEANCE-AAAAMMJJ-DEB.
+           UNSTRING WS-TASK-ECHEANCE(WS-INDEX) DELIMITED BY "/"
+               INTO WS-ECH-JJ WS-ECH-MM WS-ECH-AAAA.
+
+           STRING WS-ECH-AAAA WS-ECH-MM WS-ECH-JJ
+               DELIMITED BY SIZE INTO WS-ECH-AAAAMMJJ.
+
+           EXIT.
+       0120-ECHEANCE-AAAAMMJJ-FIN.
+
+      *Recopie le texte des cinq cases, une fois modifié à l'écran,
+      *dans le tableau complet des tâches.
+       0200-SAUVE-PAGE-DEB.
+           MOVE WS-DEBUT-PAGE TO WS-INDEX.
+           MOVE 1             TO WS-CASE.
+           PERFORM UNTIL WS-INDEX > WS-FIN-PAGE
+               EVALUATE WS-CASE
+                   WHEN 1
+                       MOVE TASK1 TO WS-TASK-LIBELLE(WS-INDEX)
+                       MOVE ECH1  TO WS-TASK-ECHEANCE(WS-INDEX)
+                   WHEN 2
+                       MOVE TASK2 TO WS-TASK-LIBELLE(WS-INDEX)
+                       MOVE ECH2  TO WS-TASK-ECHEANCE(WS-INDEX)
+                   WHEN 3
+                       MOVE TASK3 TO WS-TASK-LIBELLE(WS-INDEX)
+                       MOVE ECH3  TO WS-TASK-ECHEANCE(WS-INDEX)
+                   WHEN 4
+                       MOVE TASK4 TO WS-TASK-LIBELLE(WS-INDEX)
+                       MOVE ECH4  TO WS-TASK-ECHEANCE(WS-INDEX)
+                   WHEN 5
+                       MOVE TASK5 TO WS-TASK-LIBELLE(WS-INDEX)
+                       MOVE ECH5  TO WS-TASK-ECHEANCE(WS-INDEX)
+               END-EVALUATE
+               ADD 1 TO WS-INDEX
+               ADD 1 TO WS-CASE
+           END-PERFORM.
+
+           EXIT.
+       0200-SAUVE-PAGE-FIN.
+
+      *Permet de marquer une tâche de la page affichée comme
+      *terminée, pour que sa case passe au vert à la page suivante.
+       0300-BASCULE-STATUT-DEB.
+           DISPLAY "Tache terminee sur cette page ? (1-5, 0=aucune)".
+           ACCEPT WS-CASE.
+
+           IF WS-CASE NOT EQUAL 0
+               COMPUTE WS-INDEX = WS-DEBUT-PAGE + WS-CASE - 1
+               IF WS-INDEX <= WS-FIN-PAGE
+                   MOVE "O" TO WS-TASK-STATUT(WS-INDEX)
+               END-IF
+           END-IF.
+
+           EXIT.
+       0300-BASCULE-STATUT-FIN.
