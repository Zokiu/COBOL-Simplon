@@ -2,29 +2,165 @@
        PROGRAM-ID. Tables.
        AUTHOR. Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT FICHIER-CHIFFRES ASSIGN TO "chiffres.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-TABLES ASSIGN TO "tables.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-CHIFFRES.
+       01  F-NUMB        PIC S9(4).
+
+       FD FICHIER-TABLES.
+       01  F-LIGNE-TABLE PIC X(30).
+
        WORKING-STORAGE SECTION.
-       
+
        01 WS-NUMB   PIC S9(4).
        01 WS-TABLE  PIC  9(2).
        01 WS-RESULT PIC S9(5).
 
+       77 WS-MODE         PIC 9(01) VALUE 0.
+       77 WS-FIN-FICHIER  PIC X(01) VALUE "N".
+
+      *Bornes pour le rapport en lot sur une plage de chiffres saisie
+      *au clavier, plutôt qu'un fichier de chiffres pré-rempli.
+       77 WS-NUMB-DEBUT   PIC S9(4).
+       77 WS-NUMB-FIN     PIC S9(4).
+
        PROCEDURE DIVISION.
-           
+
+           PERFORM 0050-MENU-START
+           THRU    0050-MENU-END.
+
+           EVALUATE WS-MODE
+               WHEN 1
+                   PERFORM 0100-INTERACTIF-START
+                   THRU    0100-INTERACTIF-END
+               WHEN 2
+                   PERFORM 0200-BATCH-START
+                   THRU    0200-BATCH-END
+               WHEN 3
+                   PERFORM 0250-BATCH-PLAGE-START
+                   THRU    0250-BATCH-PLAGE-END
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE.
+
+           STOP RUN.
+
+      ******************************************************************
+
+       0050-MENU-START.
+
+           DISPLAY "1 - Table de multiplication interactive".
+           DISPLAY "2 - Rapport en lot (fichier chiffres.txt)".
+           DISPLAY "3 - Rapport en lot sur une plage de chiffres".
+           ACCEPT WS-MODE.
+
+           EXIT.
+       0050-MENU-END.
+
+       0100-INTERACTIF-START.
+
            DISPLAY "Choisissez un chiffre entre -999 et 999"
            ACCEPT WS-NUMB.
 
-      *On it√®re WS-TABLE pour parcourir la table de multiplication
+           PERFORM 0900-AFFICHER-TABLE-START
+           THRU    0900-AFFICHER-TABLE-END.
+
+           EXIT.
+       0100-INTERACTIF-END.
+
+      *Produit la table de multiplication de chaque chiffre du
+      *fichier chiffres.txt dans le rapport tables.txt.
+       0200-BATCH-START.
+
+           OPEN INPUT  FICHIER-CHIFFRES.
+           OPEN OUTPUT FICHIER-TABLES.
+
+           PERFORM UNTIL WS-FIN-FICHIER = "Y"
+
+               READ FICHIER-CHIFFRES
+                   AT END
+                       MOVE "Y" TO WS-FIN-FICHIER
+                   NOT AT END
+                       MOVE F-NUMB TO WS-NUMB
+                       PERFORM 0950-ECRIRE-TABLE-START
+                       THRU    0950-ECRIRE-TABLE-END
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-CHIFFRES.
+           CLOSE FICHIER-TABLES.
+
+           EXIT.
+       0200-BATCH-END.
+
+      *Même rapport que 0200, mais sur une plage de chiffres saisie
+      *au clavier plutôt que sur le contenu d'un fichier, pour ne
+      *plus imposer de préparer chiffres.txt à l'avance.
+       0250-BATCH-PLAGE-START.
+
+           DISPLAY "Chiffre de debut :".
+           ACCEPT WS-NUMB-DEBUT.
+           DISPLAY "Chiffre de fin :".
+           ACCEPT WS-NUMB-FIN.
+
+           OPEN OUTPUT FICHIER-TABLES.
+
+           PERFORM VARYING WS-NUMB FROM WS-NUMB-DEBUT BY 1
+                       UNTIL WS-NUMB > WS-NUMB-FIN
+               PERFORM 0950-ECRIRE-TABLE-START
+               THRU    0950-ECRIRE-TABLE-END
+           END-PERFORM.
+
+           CLOSE FICHIER-TABLES.
+
+           EXIT.
+       0250-BATCH-PLAGE-END.
+
+      *On itère WS-TABLE pour parcourir la table de multiplication
+      *et l'afficher à l'écran.
+       0900-AFFICHER-TABLE-START.
+
            PERFORM VARYING WS-TABLE
                    FROM 1 BY 1 UNTIL WS-TABLE = 11
-             
+
       *On fais la multiplication du chiffre choisi WS-NUMB
       *Avec la valeur actuelle de WS-TABLE et donne WS-RESULT
                MULTIPLY WS-NUMB BY WS-TABLE GIVING WS-RESULT
       *Affiche le calcul
                DISPLAY WS-NUMB " x " WS-TABLE " = " WS-RESULT
-           
+
            END-PERFORM.
-           
-           STOP RUN.
-           
\ No newline at end of file
+
+           EXIT.
+       0900-AFFICHER-TABLE-END.
+
+      *Même parcours que 0900, mais écrit chaque ligne dans le
+      *rapport au lieu de l'afficher à l'écran.
+       0950-ECRIRE-TABLE-START.
+
+           PERFORM VARYING WS-TABLE
+                   FROM 1 BY 1 UNTIL WS-TABLE = 11
+
+               MULTIPLY WS-NUMB BY WS-TABLE GIVING WS-RESULT
+               MOVE SPACES TO F-LIGNE-TABLE
+               STRING WS-NUMB  " x "
+                      WS-TABLE " = "
+                      WS-RESULT
+                      INTO F-LIGNE-TABLE
+               WRITE F-LIGNE-TABLE
+
+           END-PERFORM.
+
+           EXIT.
+       0950-ECRIRE-TABLE-END.
