@@ -2,19 +2,39 @@
        PROGRAM-ID. Biggest.
        AUTHOR. Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Journal des sessions, daté, pour garder une trace du plus
+      *grand chiffre saisi à chaque exécution.
+       SELECT FICHIER-LOG ASSIGN TO "log-biggest.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-LOG.
+       01  F-LIGNE-LOG      PIC X(60).
+
        WORKING-STORAGE SECTION.
-       
+
        01 WS-NUMB    PIC S9(4) VALUE  1.
        01 WS-BIGGEST PIC S9(4) VALUE -1.
 
+      *Groupe de variable pour stocker la date du jour
+       01  WS-CURRENT-DATE.
+           05 WS-CURRENT-ANNEE        PIC 9(04).
+           05 WS-CURRENT-MOIS         PIC 9(02).
+           05 WS-CURRENT-JOUR         PIC 9(02).
+
        PROCEDURE DIVISION.
       *On arrête dès qu'on saisie 0
            PERFORM UNTIL WS-NUMB = 0
 
            DISPLAY "Choisissez un chiffre entre -999 et 999"
            ACCEPT WS-NUMB
-           
+
       *On stocke NUMB dans BIGGEST si NUMB est plus grand sinon inchangé
            IF WS-NUMB > WS-BIGGEST
                MOVE WS-NUMB TO WS-BIGGEST
@@ -23,4 +43,17 @@
 
            DISPLAY "Votre plus grande valeure saisie est " WS-BIGGEST.
 
+      *On archive le résultat de la session, daté, sans écraser les
+      *sessions précédentes.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE SPACES TO F-LIGNE-LOG.
+           STRING "Le " WS-CURRENT-JOUR "/" WS-CURRENT-MOIS "/"
+                  WS-CURRENT-ANNEE
+                  " - plus grande valeur saisie : " WS-BIGGEST
+                  DELIMITED BY SIZE INTO F-LIGNE-LOG.
+
+           OPEN EXTEND FICHIER-LOG.
+           WRITE F-LIGNE-LOG.
+           CLOSE FICHIER-LOG.
+
            STOP RUN.
