@@ -2,15 +2,68 @@
        PROGRAM-ID. VIP.
        AUTHOR. Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT FICHIER-CLIENTS ASSIGN TO "clients-vip.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-TIERS ASSIGN TO "tiers-clients.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-CLIENTS.
+      *Fiche client commune, partagée avec Commande et Sales.
+           COPY "Client.cpy".
+
+       FD FICHIER-TIERS.
+       01  F-TIER-SORTIE       PIC X(60).
+
        WORKING-STORAGE SECTION.
-       
+
        01 WS-SOLDE     PIC 9(8).
        01 WS-VIP       PIC X(9).
 
+       77 WS-MODE         PIC 9(01) VALUE 0.
+       77 WS-FIN-FICHIER  PIC X(01) VALUE "N".
+       77 WS-NOUVEAU-TIER PIC X(08).
+       77 WS-CHANGEMENT   PIC X(03).
+
        PROCEDURE DIVISION.
-       
-           DISPLAY "Etes vous VIP ou STANDARD ?".
+
+           PERFORM 0050-MENU-START
+           THRU    0050-MENU-END.
+
+           EVALUATE WS-MODE
+               WHEN 1
+                   PERFORM 0100-INTERACTIF-START
+                   THRU    0100-INTERACTIF-END
+               WHEN 2
+                   PERFORM 0200-BATCH-START
+                   THRU    0200-BATCH-END
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE.
+
+           STOP RUN.
+
+      ******************************************************************
+
+       0050-MENU-START.
+
+           DISPLAY "1 - Vérification interactive".
+           DISPLAY "2 - Recalcul nocturne des paliers (clients-vip.txt)".
+           ACCEPT WS-MODE.
+
+           EXIT.
+       0050-MENU-END.
+
+       0100-INTERACTIF-START.
+
+           DISPLAY "Etes vous VIP, GOLD ou STANDARD ?".
            ACCEPT WS-VIP.
 
            DISPLAY "Quel est votre solde ?".
@@ -21,8 +74,80 @@
                    DISPLAY "Vous etes un membre premium !"
                WHEN = "VIP" AND WS-SOLDE < 10001
                    DISPLAY "Vous etes un membre privilegie"
+      *Même seuil que 0250-CALCULER-TIER-START (palier GOLD du
+      *recalcul nocturne), pour que les deux chemins s'accordent.
+               WHEN = "GOLD" AND WS-SOLDE > 5000
+                   DISPLAY "Vous etes un membre gold premium"
+               WHEN = "GOLD" AND WS-SOLDE < 5001
+                   DISPLAY "Vous etes un membre gold"
                WHEN = "STANDARD" AND WS-SOLDE > 5000
                    DISPLAY "Vous etes un membre fidele"
                WHEN OTHER
                    DISPLAY "Vous etes un membre standard"
            END-EVALUATE.
+
+           EXIT.
+       0100-INTERACTIF-END.
+
+      *Relit le fichier de clients chaque nuit et recalcule leur
+      *palier à partir du solde actuel, sans attendre une saisie.
+       0200-BATCH-START.
+
+           OPEN INPUT  FICHIER-CLIENTS.
+           OPEN OUTPUT FICHIER-TIERS.
+
+           PERFORM UNTIL WS-FIN-FICHIER = "Y"
+
+               READ FICHIER-CLIENTS
+                   AT END
+                       MOVE "Y" TO WS-FIN-FICHIER
+                   NOT AT END
+                       PERFORM 0250-CALCULER-TIER-START
+                       THRU    0250-CALCULER-TIER-END
+
+                       IF WS-NOUVEAU-TIER = CLIENT-TIER
+                           MOVE "NON" TO WS-CHANGEMENT
+                       ELSE
+                           MOVE "OUI" TO WS-CHANGEMENT
+                       END-IF
+
+                       MOVE SPACES TO F-TIER-SORTIE
+                       STRING CLIENT-ID          DELIMITED BY SIZE
+                              " "                  DELIMITED BY SIZE
+                              FUNCTION TRIM(CLIENT-NOM)
+                                                    DELIMITED BY SIZE
+                              " : "                DELIMITED BY SIZE
+                              CLIENT-TIER         DELIMITED BY SIZE
+                              " -> "                DELIMITED BY SIZE
+                              WS-NOUVEAU-TIER        DELIMITED BY SIZE
+                              " (changement: "      DELIMITED BY SIZE
+                              WS-CHANGEMENT          DELIMITED BY SIZE
+                              ")"                    DELIMITED BY SIZE
+                              INTO F-TIER-SORTIE
+                       WRITE F-TIER-SORTIE
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-CLIENTS.
+           CLOSE FICHIER-TIERS.
+
+           EXIT.
+       0200-BATCH-END.
+
+      *Détermine le palier qui correspond au solde actuel du client :
+      *VIP au-delà de 10000, GOLD entre 5000 et 10000, STANDARD en
+      *dessous.
+       0250-CALCULER-TIER-START.
+
+           IF CLIENT-SOLDE > 10000
+               MOVE "VIP"      TO WS-NOUVEAU-TIER
+           ELSE
+               IF CLIENT-SOLDE > 5000
+                   MOVE "GOLD"     TO WS-NOUVEAU-TIER
+               ELSE
+                   MOVE "STANDARD" TO WS-NOUVEAU-TIER
+               END-IF
+           END-IF.
+
+           EXIT.
+       0250-CALCULER-TIER-END.
