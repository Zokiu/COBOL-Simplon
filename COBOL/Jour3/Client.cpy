@@ -0,0 +1,13 @@
+      *Structure commune d'un client, partagée par les programmes qui
+      *manipulent une fiche client (Commande, VIP, Sales) pour ne plus
+      *redéfinir chacun leur propre découpage de champs.
+       01  CLIENT-RECORD.
+           05 CLIENT-ID      PIC 9(04).
+           05 FILLER         PIC X(01).
+           05 CLIENT-NOM     PIC X(15).
+           05 FILLER         PIC X(01).
+           05 CLIENT-PRENOM  PIC X(08).
+           05 FILLER         PIC X(01).
+           05 CLIENT-SOLDE   PIC 9(08).
+           05 FILLER         PIC X(01).
+           05 CLIENT-TIER    PIC X(08).
