@@ -2,21 +2,76 @@
        PROGRAM-ID. ToDoList.
        AUTHOR.    Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Sauvegarde des tâches, pour qu'elles survivent à la fermeture
+      *du programme au lieu d'être perdues en mémoire.
+           SELECT FICHIER-TODO ASSIGN TO "todolist.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TODO-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-TODO.
+       01  F-TASK.
+           05 F-ID             PIC 9(03).
+           05 FILLER           PIC X.
+           05 F-STATUT          PIC X(01).
+           05 FILLER           PIC X.
+           05 F-ECHEANCE.
+               10 F-ECH-JOUR    PIC 9(02).
+               10 F-ECH-SEP1    PIC X.
+               10 F-ECH-MOIS    PIC 9(02).
+               10 F-ECH-SEP2    PIC X.
+               10 F-ECH-ANNEE   PIC 9(04).
+           05 FILLER           PIC X.
+           05 F-TASK-LIBELLE   PIC X(200).
+
        WORKING-STORAGE SECTION.
       *Tableau comprenant les différentes tâches
        01  WS-TODO.
-         03 WS-TASKS      OCCURS 10 TIMES.
-           05 WS-ID       PIC 9(02).
+         03 WS-TASKS      OCCURS 100 TIMES.
+           05 WS-ID       PIC 9(03).
+           05 FILLER      PIC X VALUE SPACE.
+      *Statut de la tâche : "N" en cours, "O" terminée.
+           05 WS-STATUT   PIC X(01) VALUE "N".
+           05 FILLER      PIC X VALUE SPACE.
+      *Date d'échéance de la tâche.
+           05 WS-ECHEANCE.
+               10 WS-ECH-JOUR   PIC 9(02).
+               10 FILLER        PIC X VALUE "/".
+               10 WS-ECH-MOIS   PIC 9(02).
+               10 FILLER        PIC X VALUE "/".
+               10 WS-ECH-ANNEE  PIC 9(04).
            05 FILLER      PIC X VALUE SPACE.
            05 WS-TASK     PIC X(200).
            05 FILLER      PIC X(01) VALUE X"0A".
       *Variable pour la saisie utilisateur
        01  WS-INPUT       PIC 9(02).
       *Variable pour indexer le tableau
-       77  WS-INDEX       PIC 9(02).
+       77  WS-INDEX       PIC 9(03).
+      *Booléen pour fermer le fichier de sauvegarde en fin de lecture.
+       77  WS-FIN-TODO    PIC X(01) VALUE "N".
+      *Statut du fichier de sauvegarde (absent au premier lancement).
+       77  WS-TODO-STATUS PIC X(02) VALUE SPACES.
+      *Nombre maximum de tâches gérées par le tableau.
+       77  WS-MAX-TASK    PIC 9(03) VALUE 100.
+      *Valeur à saisir pour quitter une saisie d'index (WS-MAX-TASK+1).
+       77  WS-QUITTER     PIC 9(03) VALUE 101.
+      *Taille d'une page et index courants pour l'affichage paginé.
+       77  WS-TAILLE-PAGE PIC 9(02) VALUE 10.
+       77  WS-DEBUT-PAGE  PIC 9(03).
+       77  WS-FIN-PAGE    PIC 9(03).
+      *Réponse de l'utilisateur pour continuer la pagination.
+       77  WS-SUITE       PIC X(01) VALUE "O".
 
        PROCEDURE DIVISION.
+      *Rechargement des tâches sauvegardées lors d'une exécution
+      *précédente avant d'ouvrir le menu.
+           PERFORM 0600-LOAD-START
+           THRU    0600-LOAD-END.
       *Lancement du programme
            PERFORM 0100-MENU-START
            THRU    0100-MENU-END.
@@ -26,13 +81,14 @@
 
        0100-MENU-START.
       *Menu principal
-           PERFORM UNTIL WS-INPUT = 4
+           PERFORM UNTIL WS-INPUT = 5
                    DISPLAY "Bienvenue dans votre TODO List !"
                    DISPLAY "Choisissez votre option"
                    DISPLAY "1- Ajouter une tâche"
                    DISPLAY "2- Afficher les tâches"
                    DISPLAY "3- Supprimer une tâche"
-                   DISPLAY "4- Quitter le programme"
+                   DISPLAY "4- Marquer une tâche comme terminée"
+                   DISPLAY "5- Quitter le programme"
       *Saisie utilisateur
                    ACCEPT WS-INPUT
                    EVALUATE WS-INPUT
@@ -41,16 +97,21 @@
                            PERFORM 0200-ADD-TASK-START
                            THRU    0200-ADD-TASK-END
                        WHEN = 2
-      *Affiche le tableau complet
-                           DISPLAY WS-TODO
+      *Affiche le tableau complet, page par page
+                           PERFORM 0800-DISPLAY-TASKS-START
+                           THRU    0800-DISPLAY-TASKS-END
                        WHEN = 3
       *Paragraphe qui supprime les tâches
                            PERFORM 0300-DELETE-TASK-START
                            THRU    0300-DELETE-TASK-END
                        WHEN = 4
+      *Paragraphe qui marque une tâche comme terminée
+                           PERFORM 0700-COMPLETE-TASK-START
+                           THRU    0700-COMPLETE-TASK-END
+                       WHEN = 5
       *Permet de quitter le programme
                            STOP RUN
-                       WHEN OTHER 
+                       WHEN OTHER
       *Contrôle de saisie
                            PERFORM 0400-WRONG-INPUT-START
                            THRU    0400-WRONG-INPUT-END
@@ -64,20 +125,31 @@
       *Réinitialisation de l'index
            MOVE 0 TO WS-INDEX.
       *Boucle pour ajouter autant de tâche que nécessaire
-           PERFORM UNTIL WS-INDEX > 10
-                DISPLAY "Choisissez la tâche à assigner (1-10)"
-                DISPLAY "11 pour quitter"
+           PERFORM UNTIL WS-INDEX > WS-MAX-TASK
+                DISPLAY "Choisissez la tâche à assigner (1-"
+                        WS-MAX-TASK ")"
+                DISPLAY WS-QUITTER " pour quitter"
       *Choix utilisateur de la tâche
                 ACCEPT WS-INDEX
       *Condition de poursuite pour rester dans le tableau
-                IF WS-INDEX < 11 AND WS-INDEX NOT EQUAL 0
+                IF WS-INDEX <= WS-MAX-TASK AND WS-INDEX NOT EQUAL 0
                 DISPLAY "Quelle est votre tâche ?"
       *Saisie de la tâche par l'utilisateur
                 ACCEPT WS-TASK(WS-INDEX)
       *Enregistrement de l'index correspondant
                 MOVE WS-INDEX TO WS-ID(WS-INDEX)
+      *Saisie de la date d'échéance de la tâche
+                DISPLAY "Date d'échéance (JJ MM AAAA) :"
+                ACCEPT WS-ECH-JOUR(WS-INDEX)
+                ACCEPT WS-ECH-MOIS(WS-INDEX)
+                ACCEPT WS-ECH-ANNEE(WS-INDEX)
+      *Une tâche nouvellement créée n'est pas terminée
+                MOVE "N" TO WS-STATUT(WS-INDEX)
                 END-IF
            END-PERFORM.
+      *On sauvegarde immédiatement la liste à jour.
+           PERFORM 0500-SAVE-START
+           THRU    0500-SAVE-END.
 
            EXIT.
        0200-ADD-TASK-END.
@@ -86,17 +158,21 @@
       *Réinitialisation de l'index
            MOVE 0 TO WS-INDEX.
       *Boucle pour supprimer autant de tâche que nécessaire
-           PERFORM UNTIL WS-INDEX > 10
-                DISPLAY "Choisissez la tâche à supprimer (1-10)"
-                DISPLAY "11 pour quitter"
+           PERFORM UNTIL WS-INDEX > WS-MAX-TASK
+                DISPLAY "Choisissez la tâche à supprimer (1-"
+                        WS-MAX-TASK ")"
+                DISPLAY WS-QUITTER " pour quitter"
       *Choix utilisateur de la tâche
                 ACCEPT WS-INDEX
-                IF WS-INDEX < 11 AND WS-INDEX NOT EQUAL 0
+                IF WS-INDEX <= WS-MAX-TASK AND WS-INDEX NOT EQUAL 0
       *Réinitialisation de la tâche et de l'index
                 MOVE 0 TO WS-ID(WS-INDEX)
                 MOVE SPACE TO WS-TASK(WS-INDEX)
                 END-IF
            END-PERFORM.
+      *On sauvegarde immédiatement la liste à jour.
+           PERFORM 0500-SAVE-START
+           THRU    0500-SAVE-END.
 
            EXIT.
        0300-DELETE-TASK-END.
@@ -107,5 +183,119 @@
            EXIT.
        0400-WRONG-INPUT-END.
 
+      *Marque une tâche comme terminée au lieu de la supprimer,
+      *pour garder son historique dans la liste.
+       0700-COMPLETE-TASK-START.
+           MOVE 0 TO WS-INDEX.
+
+           PERFORM UNTIL WS-INDEX > WS-MAX-TASK
+                DISPLAY "Choisissez la tâche à terminer (1-"
+                        WS-MAX-TASK ")"
+                DISPLAY WS-QUITTER " pour quitter"
+                ACCEPT WS-INDEX
+                IF WS-INDEX <= WS-MAX-TASK AND WS-INDEX NOT EQUAL 0
+                    MOVE "O" TO WS-STATUT(WS-INDEX)
+                END-IF
+           END-PERFORM.
+      *On sauvegarde immédiatement la liste à jour.
+           PERFORM 0500-SAVE-START
+           THRU    0500-SAVE-END.
+
+           EXIT.
+       0700-COMPLETE-TASK-END.
+
+      *Sauvegarde de toutes les tâches non vides dans le fichier.
+       0500-SAVE-START.
+           MOVE 0 TO WS-INDEX.
+
+           OPEN OUTPUT FICHIER-TODO.
+
+           PERFORM UNTIL WS-INDEX > WS-MAX-TASK
+               ADD 1 TO WS-INDEX
+               IF WS-TASK(WS-INDEX) NOT = SPACES
+                   MOVE SPACES                TO F-TASK
+                   MOVE WS-ID(WS-INDEX)       TO F-ID
+                   MOVE WS-STATUT(WS-INDEX)   TO F-STATUT
+                   MOVE WS-ECH-JOUR(WS-INDEX)  TO F-ECH-JOUR
+                   MOVE "/"                    TO F-ECH-SEP1
+                   MOVE WS-ECH-MOIS(WS-INDEX)  TO F-ECH-MOIS
+                   MOVE "/"                    TO F-ECH-SEP2
+                   MOVE WS-ECH-ANNEE(WS-INDEX) TO F-ECH-ANNEE
+                   MOVE WS-TASK(WS-INDEX)     TO F-TASK-LIBELLE
+                   WRITE F-TASK
+      *On signale toute ecriture en echec au lieu de laisser la
+      *sauvegarde se terminer en silence sans que rien n'ait ete
+      *ecrit sur le disque.
+                   IF WS-TODO-STATUS NOT = "00"
+                       DISPLAY "ATTENTION : sauvegarde de la tache "
+                               WS-ID(WS-INDEX)
+                               " en echec, statut " WS-TODO-STATUS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           CLOSE FICHIER-TODO.
+
+           EXIT.
+       0500-SAVE-END.
+
+      *Rechargement des tâches sauvegardées lors d'une exécution
+      *précédente, indexées par l'identifiant enregistré.
+       0600-LOAD-START.
+           OPEN INPUT FICHIER-TODO.
+
+           IF WS-TODO-STATUS = "00"
+               PERFORM UNTIL WS-FIN-TODO = "O"
+                   READ FICHIER-TODO
+                       AT END
+                           MOVE "O" TO WS-FIN-TODO
+                       NOT AT END
+                           IF F-ID > 0 AND F-ID <= WS-MAX-TASK
+                               MOVE F-ID             TO WS-ID(F-ID)
+                               MOVE F-STATUT         TO WS-STATUT(F-ID)
+                               MOVE F-ECH-JOUR  TO WS-ECH-JOUR(F-ID)
+                               MOVE F-ECH-MOIS  TO WS-ECH-MOIS(F-ID)
+                               MOVE F-ECH-ANNEE TO WS-ECH-ANNEE(F-ID)
+                               MOVE F-TASK-LIBELLE   TO WS-TASK(F-ID)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-TODO
+           END-IF.
+
+           EXIT.
+       0600-LOAD-END.
+
+      *Affiche le tableau des tâches par pages de WS-TAILLE-PAGE,
+      *pour rester lisible maintenant que le tableau peut compter
+      *jusqu'à WS-MAX-TASK lignes.
+       0800-DISPLAY-TASKS-START.
+           MOVE 1   TO WS-DEBUT-PAGE.
+           MOVE "O" TO WS-SUITE.
+
+           PERFORM UNTIL WS-DEBUT-PAGE > WS-MAX-TASK OR WS-SUITE = "N"
+               COMPUTE WS-FIN-PAGE = WS-DEBUT-PAGE + WS-TAILLE-PAGE - 1
+               IF WS-FIN-PAGE > WS-MAX-TASK
+                   MOVE WS-MAX-TASK TO WS-FIN-PAGE
+               END-IF
+
+               MOVE WS-DEBUT-PAGE TO WS-INDEX
+               PERFORM UNTIL WS-INDEX > WS-FIN-PAGE
+                   IF WS-TASK(WS-INDEX) NOT = SPACES
+                       DISPLAY WS-TASKS(WS-INDEX)
+                   END-IF
+                   ADD 1 TO WS-INDEX
+               END-PERFORM
+
+               ADD WS-TAILLE-PAGE TO WS-DEBUT-PAGE
+               IF WS-DEBUT-PAGE <= WS-MAX-TASK
+                   DISPLAY "Page suivante ? (O/N)"
+                   ACCEPT WS-SUITE
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+       0800-DISPLAY-TASKS-END.
+
 
 
