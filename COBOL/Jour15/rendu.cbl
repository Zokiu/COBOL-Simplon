@@ -11,7 +11,10 @@
 
        SELECT FICHIER-COPIE ASSIGN TO "copie.txt"
                                      ORGANIZATION IS LINE SEQUENTIAL.
-    
+
+       SELECT FICHIER-RECAP ASSIGN TO "recap-rendu.txt"
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -23,8 +26,11 @@
        01  F-LIGNE-COPIE.
            05 F-LIGNE-OUT PIC X(50).
 
+       FD FICHIER-RECAP.
+       01  F-LIGNE-RECAP  PIC X(60).
+
        WORKING-STORAGE SECTION.
-       
+
        01  WS-LIGNE-STORAGE OCCURS 29 TIMES.
            05 WS-LIGNE    PIC X(50).
 
@@ -33,8 +39,29 @@
 
        77  WS-FIN-FICHIER PIC X(01) VALUE "N".
 
+       77  WS-NB-LUES     PIC 9(02) VALUE 0.
+       77  WS-NB-ECRITES  PIC 9(02) VALUE 0.
+       77  WS-NB-VIDES    PIC 9(02) VALUE 0.
+       77  WS-NB-DOUBLONS PIC 9(02) VALUE 0.
+
+       77  WS-INDEX2      PIC 9(02).
+
        PROCEDURE DIVISION.
-       
+
+           PERFORM 0100-READ-START
+           THRU    0100-READ-END.
+
+           PERFORM 0200-OUTPUT-START
+           THRU    0200-OUTPUT-END.
+
+           PERFORM 0300-RECAP-START
+           THRU    0300-RECAP-END.
+
+           STOP RUN.
+      ******************************************************************
+
+       0100-READ-START.
+
            OPEN INPUT FICHIER-RENDU.
 
            PERFORM UNTIL WS-FIN-FICHIER = "Y"
@@ -46,24 +73,79 @@
                        IF WS-INDEX <= WS-MAX-LIGNE
                            MOVE F-LIGNE-RENDU TO WS-LIGNE(WS-INDEX)
                            ADD 1 TO WS-INDEX
+                           ADD 1 TO WS-NB-LUES
                        END-IF
-      
+
                END-READ
            END-PERFORM.
 
            CLOSE FICHIER-RENDU.
 
+           EXIT.
+       0100-READ-END.
+
+       0200-OUTPUT-START.
+
            OPEN OUTPUT FICHIER-COPIE.
 
            PERFORM VARYING WS-INDEX FROM 1 BY 1
-                               UNTIL WS-INDEX > WS-MAX-LIGNE
+                               UNTIL WS-INDEX > WS-NB-LUES
                        IF WS-LIGNE(WS-INDEX) NOT EQUAL SPACE
-                           MOVE WS-LIGNE(WS-INDEX) TO F-LIGNE-COPIE
-                           WRITE F-LIGNE-COPIE
+                           PERFORM 0210-DOUBLON-START
+                           THRU    0210-DOUBLON-END
+                           IF WS-INDEX2 < WS-INDEX
+                               ADD 1 TO WS-NB-DOUBLONS
+                           ELSE
+                               MOVE WS-LIGNE(WS-INDEX) TO F-LIGNE-COPIE
+                               WRITE F-LIGNE-COPIE
+                               ADD 1 TO WS-NB-ECRITES
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-NB-VIDES
                        END-IF
            END-PERFORM.
 
            CLOSE FICHIER-COPIE.
 
-           STOP RUN.
+           EXIT.
+       0200-OUTPUT-END.
+
+       0210-DOUBLON-START.
+      *On cherche si la ligne courante est deja apparue plus tot
+      *dans le tableau ; WS-INDEX2 < WS-INDEX si c'est un doublon.
+           PERFORM VARYING WS-INDEX2 FROM 1 BY 1
+                       UNTIL WS-INDEX2 >= WS-INDEX
+                          OR WS-LIGNE(WS-INDEX2) = WS-LIGNE(WS-INDEX)
+           END-PERFORM.
+
+           EXIT.
+       0210-DOUBLON-END.
+
+       0300-RECAP-START.
+
+           OPEN OUTPUT FICHIER-RECAP.
+
+           MOVE SPACE TO F-LIGNE-RECAP.
+           STRING "Lignes lues      : " WS-NB-LUES
+                   DELIMITED BY SIZE INTO F-LIGNE-RECAP.
+           WRITE F-LIGNE-RECAP.
+
+           MOVE SPACE TO F-LIGNE-RECAP.
+           STRING "Lignes ecrites   : " WS-NB-ECRITES
+                   DELIMITED BY SIZE INTO F-LIGNE-RECAP.
+           WRITE F-LIGNE-RECAP.
+
+           MOVE SPACE TO F-LIGNE-RECAP.
+           STRING "Lignes vides     : " WS-NB-VIDES
+                   DELIMITED BY SIZE INTO F-LIGNE-RECAP.
+           WRITE F-LIGNE-RECAP.
+
+           MOVE SPACE TO F-LIGNE-RECAP.
+           STRING "Lignes doublons  : " WS-NB-DOUBLONS
+                   DELIMITED BY SIZE INTO F-LIGNE-RECAP.
+           WRITE F-LIGNE-RECAP.
+
+           CLOSE FICHIER-RECAP.
 
+           EXIT.
+       0300-RECAP-END.
