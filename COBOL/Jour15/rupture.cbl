@@ -11,7 +11,13 @@
 
        SELECT FICHIER-RUPTURE ASSIGN TO "rupture.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
-        
+
+       SELECT FICHIER-CONSOMMATION ASSIGN TO "consommation.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-REAPPRO ASSIGN TO "commande-fournisseur.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -24,9 +30,29 @@
        01  F-RUPTURE.
            05 F-ARTICLE-RUPT    PIC X(10).
            05 F-STOCK-RUPT      PIC 9(02).
+      *En-tête d'audit (date/heure d'exécution), écrit en première
+      *ligne avant le détail des articles en rupture.
+       01  F-RUPTURE-ENTETE    PIC X(40).
+
+       FD FICHIER-CONSOMMATION.
+       01  F-CONSOMMATION.
+           05 F-CONSO-ARTICLE   PIC X(10).
+           05 FILLER            PIC X(01).
+           05 F-CONSO-QUANTITE  PIC 9(04).
+
+       FD FICHIER-REAPPRO.
+       01  F-REAPPRO.
+           05 F-REAPPRO-ARTICLE PIC X(10).
+           05 FILLER            PIC X(01).
+           05 F-REAPPRO-QTE     PIC 9(03).
+           05 FILLER            PIC X(01).
+           05 F-REAPPRO-FOURN   PIC X(08).
+      *En-tête d'audit (date/heure d'exécution), écrit en première
+      *ligne avant le détail des commandes fournisseur.
+       01  F-REAPPRO-ENTETE    PIC X(40).
 
        WORKING-STORAGE SECTION.
-       
+
        01  WS-TABLE-INVENTAIRE.
            05 WS-INVENTAIRE OCCURS 15 TIMES.
                10 WS-ARTICLE    PIC X(10).
@@ -35,20 +61,47 @@
 
        77  WS-INDEX             PIC 9(02) VALUE 1.
        77  WS-MAX-TABLE         PIC 9(02) VALUE 15.
+      *Nombre d'articles reellement lus dans inventaire.txt, par
+      *opposition a la capacite fixe du tableau WS-MAX-TABLE.
+       77  WS-NB-ARTICLE-LUS    PIC 9(02) VALUE 0.
 
        77  WS-FIN-FICHIER       PIC X     VALUE "N".
+       77  WS-FIN-CONSO         PIC X     VALUE "N".
+
+       77  WS-SEUIL-REAPPRO     PIC 9(02) VALUE 0.
+       77  WS-PAR-NIVEAU        PIC 9(03) VALUE 0.
+       77  WS-QTE-COMMANDE      PIC 9(03) VALUE 0.
+       77  WS-FOURNISSEUR       PIC X(08) VALUE "FOURN-01".
+
+      *Horodatage de l'exécution, reporté en en-tête des fichiers de
+      *sortie de ce batch.
+       01  WS-HORODATAGE        PIC X(19).
 
        PROCEDURE DIVISION.
-       
+
+           PERFORM 0050-PARAM-START
+           THRU    0050-PARAM-END.
+
            PERFORM 0100-READ-START
            THRU    0100-READ-END.
 
+           PERFORM 0150-CONSUME-START
+           THRU    0150-CONSUME-END.
+
            PERFORM 0200-OUTPUT-START
            THRU    0200-OUTPUT-END.
 
            STOP RUN.
       ******************************************************************
-       
+
+       0050-PARAM-START.
+
+           DISPLAY "Quel est le seuil de reapprovisionnement ? (0-99)".
+           ACCEPT WS-SEUIL-REAPPRO.
+
+           EXIT.
+       0050-PARAM-END.
+
        0100-READ-START.
            
            OPEN INPUT FICHIER-INVENTAIRE.
@@ -69,23 +122,84 @@
 
            CLOSE FICHIER-INVENTAIRE.
 
+           COMPUTE WS-NB-ARTICLE-LUS = WS-INDEX - 1.
+
            EXIT.
        0100-READ-END.
 
+       0150-CONSUME-START.
+
+           OPEN INPUT FICHIER-CONSOMMATION.
+
+           PERFORM UNTIL WS-FIN-CONSO = "Y"
+
+               READ FICHIER-CONSOMMATION
+                   AT END
+                       MOVE "Y" TO WS-FIN-CONSO
+                   NOT AT END
+                       PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > WS-NB-ARTICLE-LUS
+                           IF WS-ARTICLE(WS-INDEX) = F-CONSO-ARTICLE
+                               IF WS-STOCK(WS-INDEX) >
+                                          F-CONSO-QUANTITE
+                                   SUBTRACT F-CONSO-QUANTITE FROM
+                                            WS-STOCK(WS-INDEX)
+                               ELSE
+                                   MOVE 0 TO WS-STOCK(WS-INDEX)
+                               END-IF
+                           END-IF
+                       END-PERFORM
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-CONSOMMATION.
+
+           MOVE 1 TO WS-INDEX.
+
+           EXIT.
+       0150-CONSUME-END.
+
        0200-OUTPUT-START.
-           
+
+           COMPUTE WS-PAR-NIVEAU = (WS-SEUIL-REAPPRO * 2) + 1.
+
            OPEN OUTPUT FICHIER-RUPTURE.
-           
+           OPEN OUTPUT FICHIER-REAPPRO.
+
+           CALL "Horodatage" USING WS-HORODATAGE.
+
+           MOVE SPACES TO F-RUPTURE-ENTETE.
+           STRING "Rupture de stock - execution du "
+                  WS-HORODATAGE
+                  DELIMITED BY SIZE INTO F-RUPTURE-ENTETE.
+           WRITE F-RUPTURE-ENTETE.
+
+           MOVE SPACES TO F-REAPPRO-ENTETE.
+           STRING "Commande fournisseur - execution du "
+                  WS-HORODATAGE
+                  DELIMITED BY SIZE INTO F-REAPPRO-ENTETE.
+           WRITE F-REAPPRO-ENTETE.
+
            PERFORM VARYING WS-INDEX FROM 1 BY 1
-                   UNTIL WS-INDEX > WS-MAX-TABLE
-                   IF FUNCTION NUMVAL(WS-STOCK(WS-INDEX)) = 0
+                   UNTIL WS-INDEX > WS-NB-ARTICLE-LUS
+                   IF FUNCTION NUMVAL(WS-STOCK(WS-INDEX)) <=
+                                                    WS-SEUIL-REAPPRO
                        MOVE WS-ARTICLE(WS-INDEX) TO F-ARTICLE-RUPT
                        MOVE WS-STOCK(WS-INDEX)   TO F-STOCK-RUPT
                        WRITE F-RUPTURE
+
+                       COMPUTE WS-QTE-COMMANDE =
+                               WS-PAR-NIVEAU - WS-STOCK(WS-INDEX)
+                       MOVE SPACES TO F-REAPPRO
+                       MOVE WS-ARTICLE(WS-INDEX) TO F-REAPPRO-ARTICLE
+                       MOVE WS-QTE-COMMANDE       TO F-REAPPRO-QTE
+                       MOVE WS-FOURNISSEUR        TO F-REAPPRO-FOURN
+                       WRITE F-REAPPRO
                    END-IF
            END-PERFORM.
 
            CLOSE FICHIER-RUPTURE.
+           CLOSE FICHIER-REAPPRO.
 
            EXIT.
        0200-OUTPUT-END.
