@@ -12,15 +12,20 @@
        SELECT FICHIER-COMMANDE ASSIGN TO "num-commandes.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT FICHIER-EXCEPTIONS ASSIGN TO "exceptions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXCEPTIONS-STATUS.
+
+       SELECT FICHIER-CONSOMMATION ASSIGN TO "consommation.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONSOMMATION-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD FICHIER-CLIENT.
-       01  F-CLIENT.
-           05 F-CLIENT-ID      PIC 9(02).
-           05 FILLER           PIC X(06).
-           05 F-NOM            PIC X(11).
-           05 F-PRENOM         PIC X(08).
+      *Fiche client commune, partagée avec VIP et Sales.
+           COPY "Client.cpy".
 
        FD FICHIER-COMMANDE.
        01  F-COMMANDE.
@@ -30,29 +35,61 @@
            05 FILLER           PIC X(01).
            05 F-QUANTITE       PIC 9(04).
 
+       FD FICHIER-EXCEPTIONS.
+       01  F-EXCEPTION.
+           05 F-EXCEPT-COMMANDE-ID  PIC 9(02).
+           05 FILLER                PIC X(01).
+           05 F-EXCEPT-ARTICLE      PIC 9(04).
+           05 FILLER                PIC X(01).
+           05 F-EXCEPT-QUANTITE     PIC 9(03).
+
+       FD FICHIER-CONSOMMATION.
+       01  F-CONSOMMATION.
+           05 F-CONSO-ARTICLE       PIC X(10).
+           05 FILLER                PIC X(01).
+           05 F-CONSO-QUANTITE      PIC 9(04).
+
        WORKING-STORAGE SECTION.
        
        01  WS-CLIENT-TABLE.
            05 WS-CLIENT OCCURS 10 TIMES.
              10 WS-CLIENT-ID   PIC 9(08).
-             10 WS-NOM         PIC X(11).
+             10 WS-NOM         PIC X(15).
              10 WS-PRENOM      PIC X(08).
        
        77  WS-INDEX-CLIENT     PIC 9(02) VALUE 1.
        77  WS-MAX-CLIENT       PIC 9(02) VALUE 10.
        77  WS-FIN-F-CLIENT     PIC X     VALUE "N".
+       77  WS-SKIP-CLIENT      PIC 9(04) VALUE 0.
+       77  WS-CLIENT-COUNT     PIC 9(02) VALUE 0.
 
        01  WS-COMMANDE-TABLE.
            05 WS-COMMANDE OCCURS 17 TIMES.
              10 WS-COMMANDE-ID PIC 9(02).
              10 WS-ARTICLE     PIC 9(04).
              10 WS-QUANTITE    PIC 9(03).
+             10 WS-COMMANDE-OK PIC X     VALUE "N".
 
        77  WS-INDEX-COMMANDE   PIC 9(02) VALUE 1.
        77  WS-MAX-COMMANDE     PIC 9(02) VALUE 17.
        77  WS-FIN-F-COMMANDE   PIC X     VALUE "N".
+       77  WS-SKIP-COMMANDE    PIC 9(04) VALUE 0.
+       77  WS-COMMANDE-COUNT   PIC 9(02) VALUE 0.
+
+      *Statuts des fichiers en sortie, pour detecter une ecriture en
+      *echec au lieu de laisser planter le programme (FD dont les
+      *FILLER avaient une clause VALUE, incompatible avec une
+      *ecriture sous ce runtime).
+       77  WS-EXCEPTIONS-STATUS    PIC X(02) VALUE SPACES.
+       77  WS-CONSOMMATION-STATUS  PIC X(02) VALUE SPACES.
+
+      *Zone de travail pour l'appel du sous-programme TestString,
+      *qui assemble le prénom et le nom du client.
+       01  WS-PRENOM-BUF       PIC X(20).
+       01  WS-NOM-BUF          PIC X(20).
+       01  WS-NOM-COMPLET      PIC X(41).
+
 
-       
 
 
        PROCEDURE DIVISION.
@@ -66,6 +103,12 @@
            PERFORM 0300-OUTPUT-START
            THRU    0300-OUTPUT-END.
 
+           PERFORM 0400-EXCEPTIONS-START
+           THRU    0400-EXCEPTIONS-END.
+
+           PERFORM 0900-WARN-TRUNCATION-START
+           THRU    0900-WARN-TRUNCATION-END.
+
            STOP RUN.
 
       ******************************************************************
@@ -81,19 +124,23 @@
                    MOVE "Y" TO WS-FIN-F-CLIENT
                NOT AT END
                    IF WS-INDEX-CLIENT <= WS-MAX-CLIENT
-                      MOVE F-CLIENT-ID     TO 
+                      MOVE CLIENT-ID     TO
                                       WS-CLIENT-ID(WS-INDEX-CLIENT)
-                      MOVE F-NOM    TO 
+                      MOVE CLIENT-NOM    TO
                                       WS-NOM(WS-INDEX-CLIENT)
-                      MOVE F-PRENOM TO 
+                      MOVE CLIENT-PRENOM TO
                                       WS-PRENOM(WS-INDEX-CLIENT)
                       ADD 1 TO WS-INDEX-CLIENT
+                   ELSE
+                      ADD 1 TO WS-SKIP-CLIENT
                    END-IF
              END-READ
            END-PERFORM.
 
            CLOSE FICHIER-CLIENT.
 
+           COMPUTE WS-CLIENT-COUNT = WS-INDEX-CLIENT - 1.
+
            EXIT.
        0100-READ-CLIENT-END.
 
@@ -115,31 +162,98 @@
                         MOVE F-QUANTITE           TO
                                     WS-QUANTITE(WS-INDEX-COMMANDE)
                         ADD 1 TO WS-INDEX-COMMANDE
+                     ELSE
+                        ADD 1 TO WS-SKIP-COMMANDE
                      END-IF
              END-READ
            END-PERFORM.
 
            CLOSE FICHIER-COMMANDE.
 
+           COMPUTE WS-COMMANDE-COUNT = WS-INDEX-COMMANDE - 1.
+
            EXIT.
        0200-READ-COMMANDE-END.
 
        0300-OUTPUT-START.
+           OPEN OUTPUT FICHIER-CONSOMMATION.
+
            PERFORM VARYING WS-INDEX-CLIENT FROM 1 BY 1
-                       UNTIL WS-INDEX-CLIENT > WS-MAX-CLIENT
+                       UNTIL WS-INDEX-CLIENT > WS-CLIENT-COUNT
                 PERFORM VARYING WS-INDEX-COMMANDE FROM 1 BY 1
-                            UNTIL WS-INDEX-COMMANDE > WS-MAX-COMMANDE
-                    IF WS-CLIENT-ID(WS-INDEX-CLIENT) = 
+                            UNTIL WS-INDEX-COMMANDE > WS-COMMANDE-COUNT
+                    IF WS-CLIENT-ID(WS-INDEX-CLIENT) =
                                      WS-COMMANDE-ID(WS-INDEX-COMMANDE)
-                        DISPLAY WS-NOM(WS-INDEX-CLIENT)
+                        MOVE WS-PRENOM(WS-INDEX-CLIENT) TO
+                                                      WS-PRENOM-BUF
+                        MOVE WS-NOM(WS-INDEX-CLIENT)    TO
+                                                      WS-NOM-BUF
+                        CALL "TestString" USING WS-PRENOM-BUF
+                                                 WS-NOM-BUF
+                                                 WS-NOM-COMPLET
+                        DISPLAY FUNCTION TRIM(WS-NOM-COMPLET)
                                   SPACE WITH NO ADVANCING
                         DISPLAY WS-ARTICLE(WS-INDEX-COMMANDE)
                                   SPACE WITH NO ADVANCING
                         DISPLAY WS-QUANTITE(WS-INDEX-COMMANDE)
+                        MOVE "Y" TO WS-COMMANDE-OK(WS-INDEX-COMMANDE)
+                        MOVE WS-ARTICLE(WS-INDEX-COMMANDE)  TO
+                                                      F-CONSO-ARTICLE
+                        MOVE WS-QUANTITE(WS-INDEX-COMMANDE) TO
+                                                      F-CONSO-QUANTITE
+                        WRITE F-CONSOMMATION
+                        IF WS-CONSOMMATION-STATUS NOT = "00"
+                            DISPLAY "ATTENTION : ecriture consommation"
+                                    " en echec, statut "
+                                    WS-CONSOMMATION-STATUS
+                        END-IF
                     END-IF
                 END-PERFORM
            END-PERFORM.
-    
+
+           CLOSE FICHIER-CONSOMMATION.
+
            EXIT.
        0300-OUTPUT-END.
 
+       0400-EXCEPTIONS-START.
+
+           OPEN OUTPUT FICHIER-EXCEPTIONS.
+
+           PERFORM VARYING WS-INDEX-COMMANDE FROM 1 BY 1
+                       UNTIL WS-INDEX-COMMANDE > WS-COMMANDE-COUNT
+               IF WS-COMMANDE-OK(WS-INDEX-COMMANDE) = "N"
+                   MOVE WS-COMMANDE-ID(WS-INDEX-COMMANDE) TO
+                                          F-EXCEPT-COMMANDE-ID
+                   MOVE WS-ARTICLE(WS-INDEX-COMMANDE)     TO
+                                          F-EXCEPT-ARTICLE
+                   MOVE WS-QUANTITE(WS-INDEX-COMMANDE)    TO
+                                          F-EXCEPT-QUANTITE
+                   WRITE F-EXCEPTION
+                   IF WS-EXCEPTIONS-STATUS NOT = "00"
+                       DISPLAY "ATTENTION : ecriture exception en"
+                               " echec, statut " WS-EXCEPTIONS-STATUS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           CLOSE FICHIER-EXCEPTIONS.
+
+           EXIT.
+       0400-EXCEPTIONS-END.
+
+       0900-WARN-TRUNCATION-START.
+
+           IF WS-SKIP-CLIENT > 0
+               DISPLAY "ATTENTION : " WS-SKIP-CLIENT
+                        " client(s) ignore(s), WS-MAX-CLIENT depasse"
+           END-IF.
+
+           IF WS-SKIP-COMMANDE > 0
+               DISPLAY "ATTENTION : " WS-SKIP-COMMANDE
+                     " commande(s) ignoree(s), WS-MAX-COMMANDE depasse"
+           END-IF.
+
+           EXIT.
+       0900-WARN-TRUNCATION-END.
+
