@@ -2,82 +2,227 @@
        PROGRAM-ID. romain.
        AUTHOR.    Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT FICHIER-NOMBRES ASSIGN TO "nombres.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-ROMAINS ASSIGN TO "romains.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-NOMBRES.
+       01  F-NOMBRE     PIC 9(04).
+
+       FD FICHIER-ROMAINS.
+       01  F-ROMAIN     PIC X(20).
+
        WORKING-STORAGE SECTION.
-       
+
        01  WS-SAISIE    PIC 9(04).
 
        01  WS-ROMAIN    PIC X(20).
 
+       77  WS-MODE         PIC 9(01) VALUE 0.
+       77  WS-FIN-FICHIER  PIC X(01) VALUE "N".
+
+       77  WS-ROMAIN-LEN   PIC 9(02) VALUE 0.
+       77  WS-CHAR-INDEX   PIC 9(02) VALUE 0.
+       77  WS-CHAR         PIC X(01).
+       77  WS-CURRENT-VAL  PIC 9(04) VALUE 0.
+       77  WS-PREVIOUS-VAL PIC 9(04) VALUE 0.
 
        PROCEDURE DIVISION.
-       
-           DISPLAY "Choisissez un nombre entre 1 et 3999 :"
-           ACCEPT WS-SAISIE
 
+           PERFORM 0050-MENU-START
+           THRU    0050-MENU-END.
+
+           EVALUATE WS-MODE
+               WHEN 1
+                   PERFORM 0100-INTERACTIF-START
+                   THRU    0100-INTERACTIF-END
+               WHEN 2
+                   PERFORM 0200-BATCH-START
+                   THRU    0200-BATCH-END
+               WHEN 3
+                   PERFORM 0300-INVERSE-START
+                   THRU    0300-INVERSE-END
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE.
+
+           STOP RUN.
+      ******************************************************************
+
+       0050-MENU-START.
+
+           DISPLAY "1 - Conversion interactive (un nombre)".
+           DISPLAY "2 - Conversion en lot (fichier nombres.txt)".
+           DISPLAY "3 - Conversion inverse (romain vers arabe)".
+           ACCEPT WS-MODE.
+
+           EXIT.
+       0050-MENU-END.
+
+       0100-INTERACTIF-START.
+
+           DISPLAY "Choisissez un nombre entre 1 et 3999 :".
+           ACCEPT WS-SAISIE.
+
+           MOVE SPACE TO WS-ROMAIN.
+           PERFORM 0900-CONVERTIR-START
+           THRU    0900-CONVERTIR-END.
+
+           DISPLAY "En chiffre romain cela donne :".
+           DISPLAY WS-ROMAIN.
+
+           EXIT.
+       0100-INTERACTIF-END.
+
+       0200-BATCH-START.
+
+           OPEN INPUT  FICHIER-NOMBRES.
+           OPEN OUTPUT FICHIER-ROMAINS.
+
+           PERFORM UNTIL WS-FIN-FICHIER = "Y"
+
+               READ FICHIER-NOMBRES
+                   AT END
+                       MOVE "Y" TO WS-FIN-FICHIER
+                   NOT AT END
+                       MOVE F-NOMBRE TO WS-SAISIE
+                       MOVE SPACE    TO WS-ROMAIN
+                       PERFORM 0900-CONVERTIR-START
+                       THRU    0900-CONVERTIR-END
+                       MOVE WS-ROMAIN TO F-ROMAIN
+                       WRITE F-ROMAIN
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-NOMBRES.
+           CLOSE FICHIER-ROMAINS.
+
+           EXIT.
+       0200-BATCH-END.
+
+       0300-INVERSE-START.
+
+           DISPLAY "Entrez un chiffre romain (ex: MCMXCIV) :".
+           ACCEPT WS-ROMAIN.
+
+           PERFORM 0950-INVERSER-START
+           THRU    0950-INVERSER-END.
+
+           DISPLAY "En chiffre arabe cela donne :".
+           DISPLAY WS-SAISIE.
+
+           EXIT.
+       0300-INVERSE-END.
+
+       0950-INVERSER-START.
+      *On lit le chiffre romain de droite a gauche : si la lettre
+      *courante vaut moins que la precedente, on la soustrait,
+      *sinon on l'ajoute (cas classique IV, IX, XC, etc.).
+           MOVE 0 TO WS-SAISIE.
+           MOVE 0 TO WS-PREVIOUS-VAL.
+           COMPUTE WS-ROMAIN-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-ROMAIN)).
+
+           PERFORM VARYING WS-CHAR-INDEX FROM WS-ROMAIN-LEN BY -1
+                       UNTIL WS-CHAR-INDEX < 1
+               MOVE WS-ROMAIN(WS-CHAR-INDEX:1) TO WS-CHAR
+               PERFORM 0960-VALEUR-LETTRE-START
+               THRU    0960-VALEUR-LETTRE-END
+               IF WS-CURRENT-VAL < WS-PREVIOUS-VAL
+                   SUBTRACT WS-CURRENT-VAL FROM WS-SAISIE
+               ELSE
+                   ADD WS-CURRENT-VAL TO WS-SAISIE
+               END-IF
+               MOVE WS-CURRENT-VAL TO WS-PREVIOUS-VAL
+           END-PERFORM.
+
+           EXIT.
+       0950-INVERSER-END.
+
+       0960-VALEUR-LETTRE-START.
+
+           EVALUATE WS-CHAR
+               WHEN "M" MOVE 1000 TO WS-CURRENT-VAL
+               WHEN "D" MOVE 500  TO WS-CURRENT-VAL
+               WHEN "C" MOVE 100  TO WS-CURRENT-VAL
+               WHEN "L" MOVE 50   TO WS-CURRENT-VAL
+               WHEN "X" MOVE 10   TO WS-CURRENT-VAL
+               WHEN "V" MOVE 5    TO WS-CURRENT-VAL
+               WHEN "I" MOVE 1    TO WS-CURRENT-VAL
+               WHEN OTHER
+                   MOVE 0 TO WS-CURRENT-VAL
+           END-EVALUATE.
+
+           EXIT.
+       0960-VALEUR-LETTRE-END.
+
+       0900-CONVERTIR-START.
+      *Ladder arabe -> romain commune au mode interactif et au lot.
            PERFORM UNTIL WS-SAISIE <= 0
                EVALUATE WS-SAISIE
                    WHEN >= 1000
-                       STRING FUNCTION TRIM(WS-ROMAIN) "M"  
+                       STRING FUNCTION TRIM(WS-ROMAIN) "M"
                                    INTO WS-ROMAIN
                        SUBTRACT 1000 FROM WS-SAISIE
                    WHEN >= 900
-                       STRING FUNCTION TRIM(WS-ROMAIN) "CM" 
+                       STRING FUNCTION TRIM(WS-ROMAIN) "CM"
                                    INTO WS-ROMAIN
                        SUBTRACT 900  FROM WS-SAISIE
                    WHEN >= 500
-                       STRING FUNCTION TRIM(WS-ROMAIN) "D"  
+                       STRING FUNCTION TRIM(WS-ROMAIN) "D"
                                    INTO WS-ROMAIN
                        SUBTRACT 500  FROM WS-SAISIE
                    WHEN >= 400
-                       STRING FUNCTION TRIM(WS-ROMAIN) "CD" 
+                       STRING FUNCTION TRIM(WS-ROMAIN) "CD"
                                    INTO WS-ROMAIN
                        SUBTRACT 400  FROM WS-SAISIE
                    WHEN >= 100
-                       STRING FUNCTION TRIM(WS-ROMAIN) "C"  
+                       STRING FUNCTION TRIM(WS-ROMAIN) "C"
                                    INTO WS-ROMAIN
                        SUBTRACT 100  FROM WS-SAISIE
                    WHEN >= 90
-                       STRING FUNCTION TRIM(WS-ROMAIN) "XC" 
+                       STRING FUNCTION TRIM(WS-ROMAIN) "XC"
                                    INTO WS-ROMAIN
                        SUBTRACT 90   FROM WS-SAISIE
                    WHEN >= 50
-                       STRING FUNCTION TRIM(WS-ROMAIN) "L"  
+                       STRING FUNCTION TRIM(WS-ROMAIN) "L"
                                    INTO WS-ROMAIN
                        SUBTRACT 50   FROM WS-SAISIE
                    WHEN >= 40
-                       STRING FUNCTION TRIM(WS-ROMAIN) "XL" 
+                       STRING FUNCTION TRIM(WS-ROMAIN) "XL"
                                    INTO WS-ROMAIN
                        SUBTRACT 40   FROM WS-SAISIE
                    WHEN >= 10
-                       STRING FUNCTION TRIM(WS-ROMAIN) "X"  
+                       STRING FUNCTION TRIM(WS-ROMAIN) "X"
                                    INTO WS-ROMAIN
                        SUBTRACT 10   FROM WS-SAISIE
                    WHEN >= 9
-                       STRING FUNCTION TRIM(WS-ROMAIN) "IX" 
+                       STRING FUNCTION TRIM(WS-ROMAIN) "IX"
                                    INTO WS-ROMAIN
                        SUBTRACT 9    FROM WS-SAISIE
                    WHEN >= 5
-                       STRING FUNCTION TRIM(WS-ROMAIN) "V"  
+                       STRING FUNCTION TRIM(WS-ROMAIN) "V"
                                    INTO WS-ROMAIN
                        SUBTRACT 5    FROM WS-SAISIE
                    WHEN >= 4
-                       STRING FUNCTION TRIM(WS-ROMAIN) "IV" 
+                       STRING FUNCTION TRIM(WS-ROMAIN) "IV"
                                    INTO WS-ROMAIN
                        SUBTRACT 4    FROM WS-SAISIE
                    WHEN OTHER
-                       STRING FUNCTION TRIM(WS-ROMAIN) "I"  
+                       STRING FUNCTION TRIM(WS-ROMAIN) "I"
                                    INTO WS-ROMAIN
                        SUBTRACT 1    FROM WS-SAISIE
                END-EVALUATE
-
            END-PERFORM.
-           
-           DISPLAY "En chiffre romain cela donne :"
-           DISPLAY WS-ROMAIN.
-
-           STOP RUN.
-      
-      ******************************************************************
-
 
+           EXIT.
+       0900-CONVERTIR-END.
