@@ -12,6 +12,9 @@
        SELECT FICHIER-REUSSITE ASSIGN TO "reussite.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT FICHIER-ECHEC ASSIGN TO "echec.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -24,6 +27,17 @@
        01 F-REUSSITE.
            05 F-NOM-REU     PIC X(10).
            05 F-NOTE-REU    PIC 9(02).
+           05 FILLER        PIC X(01).
+           05 F-MENTION-REU PIC X(10).
+      *En-tête d'audit (date/heure d'exécution).
+       01 F-REUSSITE-ENTETE PIC X(40).
+
+       FD FICHIER-ECHEC.
+       01 F-ECHEC.
+           05 F-NOM-ECH     PIC X(10).
+           05 F-NOTE-ECH    PIC 9(02).
+      *En-tête d'audit (date/heure d'exécution).
+       01 F-ECHEC-ENTETE    PIC X(40).
 
        WORKING-STORAGE SECTION.
        
@@ -34,17 +48,34 @@
 
        77  WS-INDEX     PIC 9(02) VALUE 1.
        77  WS-MAX-INDEX PIC 9(02) VALUE 15.
+      *Nombre d'eleves reellement lus dans eleves.txt, par opposition
+      *a la capacite fixe du tableau WS-MAX-INDEX.
+       77  WS-NB-ELEVES-LUS PIC 9(02) VALUE 0.
 
        77  WS-FIN-F     PIC X     VALUE "N".
 
+       01  WS-MENTION   PIC X(10).
+
+       77  WS-NB-REUSSITE PIC 9(02) VALUE 0.
+       77  WS-NB-ECHEC    PIC 9(02) VALUE 0.
+
+      *Horodatage de l'exécution, reporté en en-tête des fichiers de
+      *sortie de ce batch.
+       01  WS-HORODATAGE  PIC X(19).
+
        PROCEDURE DIVISION.
-           
+
            PERFORM 0100-READ-START
            THRU    0100-READ-END.
-           
+
            PERFORM 0200-OUTPUT-REUSSITE-START
            THRU    0200-OUTPUT-REUSSITE-END.
 
+           PERFORM 0300-OUTPUT-ECHEC-START
+           THRU    0300-OUTPUT-ECHEC-END.
+
+           DISPLAY "Recu : " WS-NB-REUSSITE " - Echec : " WS-NB-ECHEC.
+
            STOP RUN.
       ******************************************************************
        0100-READ-START.
@@ -66,18 +97,32 @@
 
            CLOSE FICHIER-ELEVES.
 
+           COMPUTE WS-NB-ELEVES-LUS = WS-INDEX - 1.
+
            EXIT.
        0100-READ-END.
 
        0200-OUTPUT-REUSSITE-START.
            OPEN OUTPUT FICHIER-REUSSITE.
 
+           CALL "Horodatage" USING WS-HORODATAGE.
+           MOVE SPACES TO F-REUSSITE-ENTETE.
+           STRING "Liste des reussites - execution du "
+                  WS-HORODATAGE
+                  DELIMITED BY SIZE INTO F-REUSSITE-ENTETE.
+           WRITE F-REUSSITE-ENTETE.
+
            PERFORM VARYING WS-INDEX FROM 1 BY 1
-                       UNTIL WS-INDEX > WS-MAX-INDEX
+                       UNTIL WS-INDEX > WS-NB-ELEVES-LUS
                 IF WS-NOTE(WS-INDEX) > 10
+                    PERFORM 0250-MENTION-START
+                    THRU    0250-MENTION-END
+                    MOVE SPACES            TO F-REUSSITE
                     MOVE WS-NOM(WS-INDEX)  TO F-NOM-REU
                     MOVE WS-NOTE(WS-INDEX) TO F-NOTE-REU
+                    MOVE WS-MENTION        TO F-MENTION-REU
                     WRITE F-REUSSITE
+                    ADD 1 TO WS-NB-REUSSITE
                 END-IF
            END-PERFORM.
 
@@ -86,6 +131,47 @@
            EXIT.
        0200-OUTPUT-REUSSITE-END.
 
+       0300-OUTPUT-ECHEC-START.
+           OPEN OUTPUT FICHIER-ECHEC.
+
+           CALL "Horodatage" USING WS-HORODATAGE.
+           MOVE SPACES TO F-ECHEC-ENTETE.
+           STRING "Liste des echecs - execution du "
+                  WS-HORODATAGE
+                  DELIMITED BY SIZE INTO F-ECHEC-ENTETE.
+           WRITE F-ECHEC-ENTETE.
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > WS-NB-ELEVES-LUS
+                IF WS-NOTE(WS-INDEX) NOT > 10
+                    MOVE WS-NOM(WS-INDEX)  TO F-NOM-ECH
+                    MOVE WS-NOTE(WS-INDEX) TO F-NOTE-ECH
+                    WRITE F-ECHEC
+                    ADD 1 TO WS-NB-ECHEC
+                END-IF
+           END-PERFORM.
+
+           CLOSE FICHIER-ECHEC.
+
+           EXIT.
+       0300-OUTPUT-ECHEC-END.
+
+       0250-MENTION-START.
+
+           EVALUATE TRUE
+               WHEN WS-NOTE(WS-INDEX) >= 16
+                   MOVE "Tres Bien"  TO WS-MENTION
+               WHEN WS-NOTE(WS-INDEX) >= 14
+                   MOVE "Bien"       TO WS-MENTION
+               WHEN WS-NOTE(WS-INDEX) >= 12
+                   MOVE "Assez Bien" TO WS-MENTION
+               WHEN OTHER
+                   MOVE "Passable"   TO WS-MENTION
+           END-EVALUATE.
+
+           EXIT.
+       0250-MENTION-END.
+
 
 
 
