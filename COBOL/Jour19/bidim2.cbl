@@ -23,9 +23,9 @@
                15 PRENOM            PIC X(09).
 
        WORKING-STORAGE SECTION.
-       
+
        01 WS-TABLE-CLASSE.
-           05 WS-CLASSE OCCURS 2 TIMES INDEXED BY WS-IDX-CLASSE.
+           05 WS-CLASSE OCCURS 10 TIMES INDEXED BY WS-IDX-CLASSE.
                10 WS-ELEVE OCCURS 8 TIMES.
                    15 WS-NOM-CLASSE PIC X(03).
                    15 FILLER        PIC X(02).
@@ -33,11 +33,21 @@
                    15 WS-PRENOM     PIC X(09).
       D            15 FILLER        PIC X VALUE X"0A".
 
+      *Nom de chaque classe rencontrée et nombre d'élèves qu'elle
+      *contient déjà, pour ne plus se limiter à CM1/CM2.
+       01 WS-CLES-CLASSE.
+           05 WS-CLE-CLASSE        OCCURS 10 TIMES PIC X(03).
+       01 WS-EFFECTIFS-CLASSE.
+           05 WS-NB-ELEVE-CLASSE   OCCURS 10 TIMES PIC 9(02) VALUE 0.
+
        77  WS-IDX-ELEVE             PIC 9(02).
-       77  WS-IDX-ELEVE1            PIC 9(02).
-       77  WS-IDX-ELEVE2            PIC 9(02).
 
-       77  WS-MAX-CLASSE            PIC 9(01) VALUE 2.
+      *Nombre de classes distinctes effectivement rencontrées.
+       77  WS-NB-CLASSE             PIC 9(02) VALUE 0.
+       77  WS-IDX-RECHERCHE         PIC 9(02).
+       77  WS-CLASSE-TROUVEE        PIC X(01).
+
+       77  WS-MAX-CLASSE            PIC 9(02) VALUE 10.
        77  WS-MAX-ELEVE             PIC 9(01) VALUE 8.
 
        77  WS-FIN                   PIC X VALUE "N".
@@ -46,7 +56,7 @@
 
       ******************************************************************
        PROCEDURE DIVISION.
-       
+
            PERFORM 0100-READ-START
            THRU    0100-READ-END.
 
@@ -55,7 +65,7 @@
 
 
            STOP RUN.
-       
+
       ******************************************************************
 
        0100-READ-START.
@@ -67,22 +77,21 @@
                    AT END
                        MOVE "Y" TO WS-FIN
                    NOT AT END
-                     IF CLASSE = "CM1"
-                      MOVE 1 TO WS-IDX-CLASSE
-                      ADD  1 TO WS-IDX-ELEVE1
-                      MOVE WS-IDX-ELEVE1 TO WS-IDX-ELEVE
-                     ELSE
-                      MOVE 2 TO WS-IDX-CLASSE
-                      ADD  1 TO WS-IDX-ELEVE2
-                      MOVE WS-IDX-ELEVE2 TO WS-IDX-ELEVE
-                     END-IF
+                     PERFORM 0120-TROUVE-CLASSE-START
+                     THRU    0120-TROUVE-CLASSE-END
 
-                      MOVE CLASSE TO 
+                     IF WS-IDX-CLASSE > 0
+                      ADD  1 TO WS-NB-ELEVE-CLASSE(WS-IDX-CLASSE)
+                      MOVE WS-NB-ELEVE-CLASSE(WS-IDX-CLASSE)
+                           TO WS-IDX-ELEVE
+
+                      MOVE CLASSE TO
                       WS-NOM-CLASSE(WS-IDX-CLASSE WS-IDX-ELEVE)
                       MOVE NOM    TO
                       WS-NOM(WS-IDX-CLASSE WS-IDX-ELEVE)
                       MOVE PRENOM TO
                       WS-PRENOM(WS-IDX-CLASSE WS-IDX-ELEVE)
+                     END-IF
 
                 END-READ
            END-PERFORM.
@@ -92,20 +101,54 @@
            EXIT.
        0100-READ-END.
 
+      *Retrouve l'index de la classe déjà connue, ou lui en attribue
+      *un nouveau si elle n'a encore jamais été vue, dans la limite
+      *de WS-MAX-CLASSE classes distinctes.
+       0120-TROUVE-CLASSE-START.
+           MOVE 0   TO WS-IDX-CLASSE
+           MOVE "N" TO WS-CLASSE-TROUVEE
+
+           PERFORM VARYING WS-IDX-RECHERCHE FROM 1 BY 1
+                       UNTIL WS-IDX-RECHERCHE > WS-NB-CLASSE
+                          OR WS-CLASSE-TROUVEE = "O"
+               IF WS-CLE-CLASSE(WS-IDX-RECHERCHE) = CLASSE
+                   MOVE WS-IDX-RECHERCHE TO WS-IDX-CLASSE
+                   MOVE "O"              TO WS-CLASSE-TROUVEE
+               END-IF
+           END-PERFORM
+
+           IF WS-CLASSE-TROUVEE = "N" AND WS-NB-CLASSE < WS-MAX-CLASSE
+               ADD 1 TO WS-NB-CLASSE
+               MOVE CLASSE       TO WS-CLE-CLASSE(WS-NB-CLASSE)
+               MOVE WS-NB-CLASSE TO WS-IDX-CLASSE
+           END-IF.
+
+           EXIT.
+       0120-TROUVE-CLASSE-END.
+
        0200-SAISIE-AFFICHAGE-START.
 
            DISPLAY "Veuillez renseigner le nom de l'eleve recherche: ".
            ACCEPT WS-SAISIE.
            DISPLAY "PrÃ©noms existants: ".
            PERFORM VARYING WS-IDX-CLASSE FROM 1 BY 1
-                               UNTIL WS-IDX-CLASSE > WS-MAX-CLASSE
+                               UNTIL WS-IDX-CLASSE > WS-NB-CLASSE
                 PERFORM VARYING WS-IDX-ELEVE FROM 1 BY 1
-                               UNTIL WS-IDX-ELEVE > WS-MAX-ELEVE
+                      UNTIL WS-IDX-ELEVE > WS-NB-ELEVE-CLASSE
+                                            (WS-IDX-CLASSE)
                     IF WS-NOM(WS-IDX-CLASSE WS-IDX-ELEVE) = WS-SAISIE
                      DISPLAY WS-PRENOM(WS-IDX-CLASSE WS-IDX-ELEVE)
                     END-IF
                 END-PERFORM
            END-PERFORM.
-           
+
+      *Récapitulatif de l'effectif de chaque classe rencontrée.
+           DISPLAY "Effectif par classe :".
+           PERFORM VARYING WS-IDX-CLASSE FROM 1 BY 1
+                               UNTIL WS-IDX-CLASSE > WS-NB-CLASSE
+               DISPLAY "  " WS-CLE-CLASSE(WS-IDX-CLASSE) " : "
+                       WS-NB-ELEVE-CLASSE(WS-IDX-CLASSE) " élève(s)"
+           END-PERFORM.
+
            EXIT.
        0200-SAISIE-AFFICHAGE-END.
