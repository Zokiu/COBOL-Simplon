@@ -2,9 +2,27 @@
        PROGRAM-ID. bidim.
        AUTHOR.    Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Listes de classe, une par classe, pour que les élèves
+      *survivent à la fermeture du programme.
+           SELECT FICHIER-CM1 ASSIGN TO "cm1.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-CM2 ASSIGN TO "cm2.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHIER-CM1.
+       01  F-LIGNE-CM1        PIC X(150).
+
+       FD FICHIER-CM2.
+       01  F-LIGNE-CM2        PIC X(150).
+
        WORKING-STORAGE SECTION.
-       
+
        01  TAB-ELEVES.
            05 CLASSE OCCURS 2 TIMES.
                10 ELEVE OCCURS 6 TIMES.
@@ -13,10 +31,10 @@
 
        77  WS-IDX-1                   PIC 9(02).
        77  WS-IDX-2                   PIC 9(02).
-       
+
        77  WS-MAX-TAB-1               PIC 9(01) VALUE 2.
        77  WS-MAX-TAB-2               PIC 9(02) VALUE 6.
-       
+
        01  TAB-ELEVES-ED.
            05 CLASSE-ED OCCURS 2 TIMES.
                10 ELEVE-ED OCCURS 6 TIMES.
@@ -25,7 +43,21 @@
 
        PROCEDURE DIVISION.
 
-           PERFORM VARYING WS-IDX-1 FROM 1 BY 1 
+           PERFORM 0100-SAISIE-DEB
+           THRU    0100-SAISIE-FIN.
+
+           PERFORM 0200-AFFICHAGE-DEB
+           THRU    0200-AFFICHAGE-FIN.
+
+           PERFORM 0300-ECRITURE-DEB
+           THRU    0300-ECRITURE-FIN.
+
+           STOP RUN.
+
+      ******************************************************************
+
+       0100-SAISIE-DEB.
+           PERFORM VARYING WS-IDX-1 FROM 1 BY 1
                                 UNTIL WS-IDX-1 > WS-MAX-TAB-1
              PERFORM VARYING WS-IDX-2 FROM 1 BY 1
                                 UNTIL WS-IDX-2 > WS-MAX-TAB-2
@@ -37,13 +69,13 @@
                 ACCEPT PRENOM-ELEVE(WS-IDX-1 WS-IDX-2)
              IF WS-IDX-1 = 1
                 STRING  "Classe: CM1 | "
-                        "Nom: " 
+                        "Nom: "
                         NOM-ELEVE(WS-IDX-1 WS-IDX-2)
                         " | Prénom: "
                         PRENOM-ELEVE(WS-IDX-1 WS-IDX-2)
                         INTO WS-SORTIE(WS-IDX-1 WS-IDX-2)
              ELSE STRING  "Classe: CM2 | "
-                        "Nom: " 
+                        "Nom: "
                         NOM-ELEVE(WS-IDX-1 WS-IDX-2)
                         " | Prénom: "
                         PRENOM-ELEVE(WS-IDX-1 WS-IDX-2)
@@ -53,7 +85,11 @@
              END-PERFORM
            END-PERFORM.
 
-           PERFORM VARYING WS-IDX-1 FROM 1 BY 1 
+           EXIT.
+       0100-SAISIE-FIN.
+
+       0200-AFFICHAGE-DEB.
+           PERFORM VARYING WS-IDX-1 FROM 1 BY 1
                                 UNTIL WS-IDX-1 > WS-MAX-TAB-1
              PERFORM VARYING WS-IDX-2 FROM 1 BY 1
                                 UNTIL WS-IDX-2 > WS-MAX-TAB-2
@@ -61,4 +97,30 @@
              END-PERFORM
            END-PERFORM.
 
-           STOP RUN.
+           EXIT.
+       0200-AFFICHAGE-FIN.
+
+      *Écrit chaque classe dans son propre fichier de liste.
+       0300-ECRITURE-DEB.
+           OPEN OUTPUT FICHIER-CM1.
+           OPEN OUTPUT FICHIER-CM2.
+
+           PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+                                UNTIL WS-IDX-1 > WS-MAX-TAB-1
+             PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                                UNTIL WS-IDX-2 > WS-MAX-TAB-2
+                IF WS-IDX-1 = 1
+                    MOVE WS-SORTIE(WS-IDX-1 WS-IDX-2) TO F-LIGNE-CM1
+                    WRITE F-LIGNE-CM1
+                ELSE
+                    MOVE WS-SORTIE(WS-IDX-1 WS-IDX-2) TO F-LIGNE-CM2
+                    WRITE F-LIGNE-CM2
+                END-IF
+             END-PERFORM
+           END-PERFORM.
+
+           CLOSE FICHIER-CM1.
+           CLOSE FICHIER-CM2.
+
+           EXIT.
+       0300-ECRITURE-FIN.
