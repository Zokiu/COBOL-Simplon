@@ -28,7 +28,10 @@
                    15 NOM-CLASSE      PIC X(06).
                    15 NOM-ELEVE       PIC X(15).
                    15 PRENOM-ELEVE    PIC X(15).
-      
+      *En-tête de classe, partageant la même zone d'enregistrement.
+       01 TAB-ENTETE.
+           05 F-ENTETE                PIC X(36).
+
       ******************************************************************
        
        WORKING-STORAGE SECTION.
@@ -74,7 +77,9 @@
                     ACCEPT WS-PRENOM-ELEVE(WS-IDX-CLASSE WS-IDX-ELEVE)
              END-PERFORM
 
-             SORT WS-ELEVE(WS-IDX-CLASSE) ASCENDING
+             SORT WS-ELEVE(WS-IDX-CLASSE)
+                  ON ASCENDING KEY WS-NOM-ELEVE
+                  ON ASCENDING KEY WS-PRENOM-ELEVE
 
            END-PERFORM.
       
@@ -88,10 +93,23 @@
            
            PERFORM VARYING WS-IDX-CLASSE  FROM 1 BY 1
                                    UNTIL WS-IDX-CLASSE > WS-MAX-CLASSE
+
+             MOVE SPACES TO F-ENTETE
+             IF WS-IDX-CLASSE = 1
+                 STRING "==== Classe CM1 (" WS-MAX-ELEVE
+                        " élève(s)) ===="
+                        DELIMITED BY SIZE INTO F-ENTETE
+             ELSE
+                 STRING "==== Classe CM2 (" WS-MAX-ELEVE
+                        " élève(s)) ===="
+                        DELIMITED BY SIZE INTO F-ENTETE
+             END-IF
+             WRITE TAB-ENTETE
+
              PERFORM VARYING WS-IDX-ELEVE FROM 1 BY 1
                                    UNTIL WS-IDX-ELEVE  > WS-MAX-ELEVE
                IF WS-IDX-CLASSE = 1
-                   MOVE "CM1 | "                                TO 
+                   MOVE "CM1 | "                                TO
                        NOM-CLASSE
                ELSE
                    MOVE "CM2 | "                                TO
